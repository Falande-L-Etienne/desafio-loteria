@@ -1,939 +1,2307 @@
-      $set sourceformat"free"
-
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "desafioLoteriaV1".
-       author. "Falande loiseau Etienne ".
-       installation. "PC".
-       date-written. 14/07/2020.
-       date-compiled. 14/07/2020.
-
-
-
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-
-
-       i-o-control.
-
-      *>Declaração de variáveis
-       data division.
-
-      *>----Variaveis de arquivos
-       file section.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-
-
-       01  ws-sorteio.
-           05 ws-num-sort1                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort2                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort3                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort4                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort5                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort6                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort7                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort8                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort9                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-sort10                        pic 9(02) value zero.
-
-       01  ws-aposta.
-           05 ws-num-apos1                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos2                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos3                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos4                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos5                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos6                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos7                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos8                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos9                         pic 9(02) value zero.
-           05 filler                               pic x(01) value "-".
-           05 ws-num-apos10                        pic 9(02) value zero.
-
-       01  hora-atual.
-           05 ano                                  pic 9(04).
-           05 mes                                  pic 9(02).
-           05 dia                                  pic 9(02).
-           05 hora                                 pic 9(02).
-           05 minuto                               pic 9(02).
-           05 segundo                              pic 9(02).
-           05 centesimo-segundo                    pic 9(02).
-           05 diferenca-greenwich                  pic x(05).
-
-
-       01 ws-uso-comum.
-          05 qtd-num-jogar                         pic 9(02).
-          05 ws-tentativas                         pic 9(09).
-          05 ind                                   pic 9(02).
-       01 sorteio.
-          05  semente                              pic  9(08).
-          05  semente1                             pic  9(08).
-          05  num_random                           pic  9(01)V9999999.
-
-
-       01 ws-controle                              pic x(1).
-          88  trocou                               value "1".
-          88  nao_trocou                           value "2".
-          88  acertou                              value "3".
-          88  nao_acertou                          value "4".
-
-       01  ws-tempo.
-           05 ws-hora-inicio.
-              10 ws-hora-inic                      pic 9(02).
-              10 ws-minut-inic                     pic 9(02).
-              10 ws-seg-inic                       pic 9(02).
-           05 ws-hora-final.
-              10 ws-hora-fim                       pic 9(02).
-              10 ws-minut-fim                      pic 9(02).
-              10 ws-seg-fim                        pic 9(02).
-           05 ws-difer-hora                        pic 9(02).
-           05 ws-difer-minut                       pic 9(02).
-           05 ws-difer-seg                         pic 9(02).
-
-
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-
-
-      *>----Declaração de tela
-       screen section.
-
-
-      *>Declaração do corpo do programa
-
-      *>Crie um programa que receba uma aposta e sorteie 6 números aleatórios compreendidos
-      *>no subconjunto dos números inteiros no intervalo de 1 a 60.Uma oposta pode conter
-      *> entre 6 e 10 números compreendidos no subconjunto dos números inteiros no intervalo
-      *>de 1 a 60.O programa deve seguir sorteando até que os números sorteados sejam idênticos
-      *>aos números da aposta.
-      *>Imprimir os resultados da rodada:
-      *>    - Cada sorteio deve ser exibido na tela em uma linha;
-      *>    - Exibir a quantidade de tentativas até o acerto;
-      *>    - Exibir o tempo gasto até acertar a aposta.
-
-
-
-
-       procedure division.
-
-
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-
-      *>----------------------------------------------------------------*
-      *> Inicilizacao de variaveis, abertura de arquivos
-      *> procedimentos que serao realizados apenas uma vez
-      *>----------------------------------------------------------------*
-
-       inicializa section.
-
-            move zero  to ws-tentativas
-
-           .
-       inicializa-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para processar o programa
-      *>----------------------------------------------------------------*
-
-       processamento section.
-
-
-               display "Informe quantos numero voce quer apostar : "
-               accept qtd-num-jogar
-
-               if   qtd-num-jogar < 6
-               or   qtd-num-jogar > 10 then        *> Descatar numeros fora do intervalo
-                    display "Numero Invalido"
-                    move 0                         to qtd-num-jogar
-                    perform until ws-num-apos1 <> 0
-                        accept ws-num-apos1
-                        if   qtd-num-jogar < 6
-                        or   qtd-num-jogar > 10 then
-                             display "Numero Invalido"
-                             move 0                to qtd-num-jogar
-                        end-if
-                    end-perform
-               end-if
-
-
-               if qtd-num-jogar = 6 then           *> Sorteio de 6 numeros
-                   perform fazerApostas            *> Chamar section para fazer apostas
-
-                   set nao_acertou to true
-
-                   perform until acertou
-                       perform gerar-random6       *> Chamar section numero random
-                       perform testarSorteio6      *> Chamar section testar sorteio
-                       display "Numeros Sorteiados : "
-                       display " "
-                       display ws-sorteio
-                   end-perform
-               end-if
-
-
-               if qtd-num-jogar = 7 then           *> Sorteio de 7 numeros
-                   perform fazerApostas            *> Chamar section para fazer apostas
-                   perform fazerAposta7
-
-                   set nao_acertou to true
-
-                   perform until acertou
-                       perform gerar-random6       *> Chamar section numero random
-                       perform gerar-random7
-                       perform testarSorteio6      *> Chamar section testar sorteio
-                       display "Numeros Sorteiados : "
-                       display " "
-                       display ws-sorteio
-
-                   end-perform
-
-               end-if
-
-               if qtd-num-jogar = 8 then           *> Sorteio de 8 numeros
-                   perform fazerApostas            *> Chamar section para fazer apostas
-                   perform fazerAposta7
-                   perform fazerAposta8
-
-                   set nao_acertou to true
-
-                   perform until acertou
-                       perform gerar-random6       *> Chamar section numero random
-                       perform gerar-random7
-                       perform gerar-random8
-                       perform testarSorteio8      *> Chamar section testar sorteio
-                       display "Numeros Sorteiados : "
-                       display " "
-                       display ws-sorteio
-
-                   end-perform
-               end-if
-
-               if qtd-num-jogar = 9 then           *> Sorteio de 9 numeros
-                   perform fazerApostas            *> Chamar section para fazer apostas
-                   perform fazerAposta7
-                   perform fazerAposta8
-                   perform fazerAposta9
-
-                   set nao_acertou to true
-
-                   perform until acertou
-                       perform gerar-random6       *> Chamar section numero random
-                       perform gerar-random7
-                       perform gerar-random8
-                       perform gerar-random9
-                       perform testarSorteio9      *> Chamar section testar sorteio
-                       display "Numeros Sorteiados : "
-                       display " "
-                       display ws-sorteio
-
-                   end-perform
-               end-if
-
-               if qtd-num-jogar = 10 then          *> Sorteio de 10 numeros
-                   perform fazerApostas            *> Chamar section para fazer apostas
-                   perform fazerAposta7
-                   perform fazerAposta8
-                   perform fazerAposta9
-                   perform fazerAposta10
-
-                   set nao_acertou to true
-
-                   perform until acertou
-                       perform gerar-random6       *> Chamar section numero random
-                       perform gerar-random7
-                       perform gerar-random8
-                       perform gerar-random9
-                       perform gerar-random10
-                       perform testarSorteio10     *> Chamar section testar sorteio
-                       display "Numeros Sorteiados : "
-                       display " "
-                       display ws-sorteio
-
-                   end-perform
-               end-if
-
-               display erase
-               perform tempo-gasto                 *> o tempo gasto até acertar
-               display "Levou " ws-difer-hora " Hrs, "
-               display ws-difer-minut " min e "
-               display ws-difer-seg " seg para acertar."
-               display "Numeros Apostados : "
-               display " "
-               display ws-aposta
-               display " "
-               display "Numeros Sorteiados : "
-               display " "
-               display ws-sorteio
-               display " "
-               display "Tentativas ate o acerto " ws-tentativas  *> Quantidade de sorteio até acerta a aposta
-
-
-
-           .
-       processamento-exit.
-           exit.
-
-      *>----------------------------------------------------------------*
-      *> Section para apostas
-      *>----------------------------------------------------------------*
-       fazerApostas section.
-
-           display "Faca sua aposta"
-
-           accept ws-num-apos1
-           if   ws-num-apos1 < 0
-           or   ws-num-apos1 > 60 then             *> Descatar numero fora do intervalo
-                display "Numero Invalido"
-                move 0 to ws-num-apos1
-                perform until ws-num-apos1 <> 0
-                    accept ws-num-apos1
-                    if   ws-num-apos1 < 0
-                    or   ws-num-apos1 > 60 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos1
-                    end-if
-                end-perform
-           end-if
-
-           accept ws-num-apos2
-           if   ws-num-apos2 < 1
-           or   ws-num-apos2 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos2 = ws-num-apos1 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0 to ws-num-apos2
-                perform until ws-num-apos2 <> 0
-                    accept ws-num-apos2
-                    if   ws-num-apos2 < 1
-                    or   ws-num-apos2 > 60
-                    or   ws-num-apos2 = ws-num-apos1 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos2
-                    end-if
-                end-perform
-           end-if
-
-           accept ws-num-apos3
-           if   ws-num-apos3 < 1
-           or   ws-num-apos3 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos3 = ws-num-apos1
-           or   ws-num-apos3 = ws-num-apos2 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos3
-                perform until ws-num-apos3 <> 0
-                    accept ws-num-apos3
-                    if   ws-num-apos3 < 1
-                    or   ws-num-apos3 > 60
-                    or   ws-num-apos3 = ws-num-apos1
-                    or   ws-num-apos3 = ws-num-apos2 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos3
-                    end-if
-                end-perform
-           end-if
-
-           accept ws-num-apos4
-           if   ws-num-apos4 < 1
-           or   ws-num-apos4 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos4 = ws-num-apos1
-           or   ws-num-apos4 = ws-num-apos2
-           or   ws-num-apos4 = ws-num-apos3 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                              to ws-num-apos4
-                perform until ws-num-apos4 <> 0
-                    accept ws-num-apos4
-                    if   ws-num-apos4 < 1
-                    or   ws-num-apos4 > 60
-                    or   ws-num-apos4 = ws-num-apos1
-                    or   ws-num-apos4 = ws-num-apos2
-                    or   ws-num-apos4 = ws-num-apos3 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos4
-                    end-if
-                end-perform
-           end-if
-
-           accept ws-num-apos5
-           if   ws-num-apos5 < 1
-           or   ws-num-apos5 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos5 = ws-num-apos1
-           or   ws-num-apos5 = ws-num-apos2
-           or   ws-num-apos5 = ws-num-apos3
-           or   ws-num-apos5 = ws-num-apos4 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos5
-                perform until ws-num-apos5 <> 0
-                    accept ws-num-apos5
-                    if   ws-num-apos5 < 1
-                    or   ws-num-apos5 > 60
-                    or   ws-num-apos5 = ws-num-apos1
-                    or   ws-num-apos5 = ws-num-apos2
-                    or   ws-num-apos5 = ws-num-apos3
-                    or   ws-num-apos5 = ws-num-apos4 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos5
-                    end-if
-                end-perform
-           end-if
-
-           accept ws-num-apos6
-           if   ws-num-apos6 < 1
-           or   ws-num-apos6 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos6 = ws-num-apos1
-           or   ws-num-apos6 = ws-num-apos2
-           or   ws-num-apos6 = ws-num-apos3
-           or   ws-num-apos6 = ws-num-apos4
-           or   ws-num-apos6 = ws-num-apos5 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos6
-                perform until ws-num-apos6 <> 0
-                    accept ws-num-apos6
-                    if   ws-num-apos6 < 1
-                    or   ws-num-apos6 > 60
-                    or   ws-num-apos6 = ws-num-apos1
-                    or   ws-num-apos6 = ws-num-apos2
-                    or   ws-num-apos6 = ws-num-apos3
-                    or   ws-num-apos6 = ws-num-apos4
-                    or   ws-num-apos6 = ws-num-apos5 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos6
-                    end-if
-                end-perform
-           end-if
-             .
-       fazerApostas-exit.
-           exit.
-
-      *>----------------------------------------------------------------*
-      *> Section para apostas
-      *>----------------------------------------------------------------*
-       fazerAposta7 section.
-
-           accept ws-num-apos7
-           if   ws-num-apos7 < 1
-           or   ws-num-apos7 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos7 = ws-num-apos1
-           or   ws-num-apos7 = ws-num-apos2
-           or   ws-num-apos7 = ws-num-apos3
-           or   ws-num-apos7 = ws-num-apos4
-           or   ws-num-apos7 = ws-num-apos5
-           or   ws-num-apos7 = ws-num-apos6 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos7
-                perform until ws-num-apos7 <> 0
-                    accept ws-num-apos7
-                    if   ws-num-apos7 < 1
-                    or   ws-num-apos7 > 60
-                    or   ws-num-apos7 = ws-num-apos1
-                    or   ws-num-apos7 = ws-num-apos2
-                    or   ws-num-apos7 = ws-num-apos3
-                    or   ws-num-apos7 = ws-num-apos4
-                    or   ws-num-apos7 = ws-num-apos5
-                    or   ws-num-apos7 = ws-num-apos6 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos7
-                    end-if
-                end-perform
-           end-if
-             .
-       fazerAposta7-exit.
-           exit.
-
-      *>----------------------------------------------------------------*
-      *> Section para apostas
-      *>----------------------------------------------------------------*
-       fazerAposta8 section.
-
-           accept ws-num-apos8
-           if   ws-num-apos8 < 1
-           or   ws-num-apos8 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos8 = ws-num-apos1
-           or   ws-num-apos8 = ws-num-apos2
-           or   ws-num-apos8 = ws-num-apos3
-           or   ws-num-apos8 = ws-num-apos4
-           or   ws-num-apos8 = ws-num-apos5
-           or   ws-num-apos8 = ws-num-apos6
-           or   ws-num-apos8 = ws-num-apos7 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos8
-                perform until ws-num-apos8 <> 0
-                    accept ws-num-apos8
-                    if   ws-num-apos8 < 1
-                    or   ws-num-apos8 > 60
-                    or   ws-num-apos8 = ws-num-apos1
-                    or   ws-num-apos8 = ws-num-apos2
-                    or   ws-num-apos8 = ws-num-apos3
-                    or   ws-num-apos8 = ws-num-apos4
-                    or   ws-num-apos8 = ws-num-apos5
-                    or   ws-num-apos8 = ws-num-apos6
-                    or   ws-num-apos8 = ws-num-apos7 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos8
-                    end-if
-                end-perform
-           end-if
-             .
-       fazerAposta8-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para apostas
-      *>----------------------------------------------------------------*
-       fazerAposta9 section.
-
-
-           accept ws-num-apos9
-           if   ws-num-apos9 < 1
-           or   ws-num-apos9 > 60                  *> Descatar numero fora do intervalo
-           or   ws-num-apos9 = ws-num-apos1
-           or   ws-num-apos9 = ws-num-apos2
-           or   ws-num-apos9 = ws-num-apos3
-           or   ws-num-apos9 = ws-num-apos4
-           or   ws-num-apos9 = ws-num-apos5
-           or   ws-num-apos9 = ws-num-apos6
-           or   ws-num-apos9 = ws-num-apos7
-           or   ws-num-apos9 = ws-num-apos8 then   *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos9
-                perform until ws-num-apos9 <> 0
-                    accept ws-num-apos9
-                    if   ws-num-apos9 < 1
-                    or   ws-num-apos9 > 60
-                    or   ws-num-apos9 = ws-num-apos1
-                    or   ws-num-apos9 = ws-num-apos2
-                    or   ws-num-apos9 = ws-num-apos3
-                    or   ws-num-apos9 = ws-num-apos4
-                    or   ws-num-apos9 = ws-num-apos5
-                    or   ws-num-apos9 = ws-num-apos6
-                    or   ws-num-apos9 = ws-num-apos7
-                    or   ws-num-apos9 = ws-num-apos8 then
-                         display "Numero Invalido"
-                         move 0                    to ws-num-apos9
-                    end-if
-                end-perform
-           end-if
-             .
-       fazerAposta9-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para apostas
-      *>----------------------------------------------------------------*
-       fazerAposta10 section.
-
-           accept ws-num-apos10
-           if   ws-num-apos10 < 1
-           or   ws-num-apos10 > 60                 *> Descatar numero fora do intervalo
-           or   ws-num-apos10 = ws-num-apos1
-           or   ws-num-apos10 = ws-num-apos2
-           or   ws-num-apos10 = ws-num-apos3
-           or   ws-num-apos10 = ws-num-apos4
-           or   ws-num-apos10 = ws-num-apos5
-           or   ws-num-apos10 = ws-num-apos6
-           or   ws-num-apos10 = ws-num-apos7
-           or   ws-num-apos10 = ws-num-apos8
-           or   ws-num-apos10 = ws-num-apos9 then  *> Descatar numeros iguais
-                display "Numero Invalido"
-                move 0                             to ws-num-apos10
-                perform until ws-num-apos10 <> 0
-                    accept ws-num-apos10
-                    if   ws-num-apos10 < 1
-                    or   ws-num-apos10 > 60
-                    or   ws-num-apos10 = ws-num-apos1
-                    or   ws-num-apos10 = ws-num-apos2
-                    or   ws-num-apos10 = ws-num-apos3
-                    or   ws-num-apos10 = ws-num-apos4
-                    or   ws-num-apos10 = ws-num-apos5
-                    or   ws-num-apos10 = ws-num-apos6
-                    or   ws-num-apos10 = ws-num-apos7
-                    or   ws-num-apos10 = ws-num-apos8
-                    or   ws-num-apos10 = ws-num-apos9 then
-                        display "Numero Invalido"
-                        move 0                     to ws-num-apos10
-                    end-if
-                end-perform
-           end-if
-
-             .
-       fazerAposta10-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para gerar numero aleatorio
-      *>----------------------------------------------------------------*
-       gerar-random6 section.
-           *>função para saber a hora que inicia o sorteio
-           move function current-date(9:6) to ws-hora-inicio
-           initialize ws-sorteio
-
-           perform until ws-num-sort1 <> 0         *> sorteiando numeros dentro do intervalo
-               perform semente-delay
-               compute  ws-num-sort1 =  function random(semente) * 60
-           end-perform
-
-           perform until ws-num-sort2 <> 0 and ws-num-sort1
-               perform semente-delay
-               compute  ws-num-sort2 =  function random(semente + ws-num-sort1) * 60
-           end-perform
-
-           perform until ws-num-sort3 <> 0 and ws-num-sort1 and ws-num-sort2
-               perform semente-delay
-               compute  ws-num-sort3 =  function random(semente + ws-num-sort2) * 60
-           end-perform
-
-           perform until ws-num-sort4 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-               perform semente-delay
-               compute  ws-num-sort4 =  function random(semente + ws-num-sort3) * 60
-           end-perform
-
-           perform until ws-num-sort5 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-                                         and ws-num-sort4
-               perform semente-delay
-               compute  ws-num-sort5 =  function random(semente + ws-num-sort4) * 60
-           end-perform
-
-           perform until ws-num-sort6 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-                                         and ws-num-sort4 and ws-num-sort5
-               perform semente-delay
-               compute  ws-num-sort6 =  function random(semente + ws-num-sort5) * 60
-           end-perform
-
-           .
-       gerar-random6-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para gerar numero aleatorio
-      *>----------------------------------------------------------------*
-       gerar-random7 section.
-
-
-           perform until ws-num-sort7 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-                                           and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
-               perform semente-delay
-               compute  ws-num-sort7 =  function random(semente + ws-num-sort6) * 60
-           end-perform
-
-           .
-       gerar-random7-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para gerar numero aleatorio
-      *>----------------------------------------------------------------*
-       gerar-random8 section.
-
-           perform until ws-num-sort8 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-                                           and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
-                                           and ws-num-sort7
-               perform semente-delay
-               compute  ws-num-sort8 =  function random(semente + ws-num-sort6) * 60
-           end-perform
-
-           .
-       gerar-random8-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para gerar numero aleatorio
-      *>----------------------------------------------------------------*
-       gerar-random9 section.
-
-           perform until ws-num-sort9 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-                                           and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
-                                           and ws-num-sort7 and ws-num-sort8
-               perform semente-delay
-               compute  ws-num-sort9 =  function random(semente + ws-num-sort8) * 60
-           end-perform
-
-           .
-       gerar-random9-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para gerar numero aleatorio
-      *>----------------------------------------------------------------*
-       gerar-random10 section.
-
-           perform until ws-num-sort10 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
-                                            and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
-                                            and ws-num-sort7 and ws-num-sort8 and ws-num-sort9
-               perform semente-delay
-               compute  ws-num-sort10 =  function random(semente + ws-num-sort9) * 60
-           end-perform
-
-           .
-       gerar-random10-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *>   Rotina para atrasar cada sorteio
-      *>----------------------------------------------------------------*
-
-       semente-delay section.                      *> delay de 1 centésimo de segundo
-           perform 10 times
-               accept semente1 from time
-               move semente1                       to semente
-               perform until semente > semente1
-                   accept semente from time
-               end-perform
-           end-perform
-           .
-       semente-delay-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para calcular o tempo gasto
-      *>----------------------------------------------------------------*
-       tempo-gasto section.
-
-           compute ws-difer-hora = ws-hora-inic - ws-hora-fim
-           compute ws-difer-minut = ws-minut-inic - ws-minut-fim
-           compute ws-difer-seg = ws-seg-inic - ws-seg-fim
-           .
-       tempo-gasto-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para testar o acerto do sorteio
-      *>----------------------------------------------------------------*
-       testarSorteio6 section.
-
-               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3
-                   or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 then
-                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3
-                       or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 then
-                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3
-                           or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 then
-                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3
-                               or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 then
-                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3
-                                   or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 then
-                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3
-                                       or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 then
-
-                   display "Voce acertou !!! "
-                   set acertou to true
-               else
-                   continue
-               end-if
-
-               add 1 to ws-tentativas
-
-           .
-       testarSorteio6-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para testar o acerto do sorteio
-      *>----------------------------------------------------------------*
-       testarSorteio7 section.
-
-
-               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4
-                   or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 then
-                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4
-                       or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 then
-                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4
-                           or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 then
-                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4
-                               or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 then
-                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4
-                                   or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 then
-                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4
-                                       or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 then
-                                       if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4
-                                           or ws-num-sort7 = ws-num-apos5 or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 then
-
-                   display "Voce acertou !!! "
-                   set acertou to true
-               else
-                   continue
-               end-if
-
-               add 1 to ws-tentativas
-
-           .
-       testarSorteio7-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para testar o acerto do sorteio
-      *>----------------------------------------------------------------*
-       testarSorteio8 section.
-
-
-               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4
-                   or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 then
-                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4
-                       or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 then
-                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4
-                           or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 then
-                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4
-                               or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 then
-                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4
-                                   or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 then
-                                       if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4
-                                       or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 then
-                                           if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4
-                                           or ws-num-sort7 = ws-num-apos5 or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 then
-                                               if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4
-                                                   or ws-num-sort8 = ws-num-apos5 or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 then
-
-
-                   display "Voce acertou !!! "
-                   set acertou to true
-               else
-                   continue
-               end-if
-
-               add 1 to ws-tentativas
-
-           .
-       testarSorteio8-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para testar o acerto do sorteio
-      *>----------------------------------------------------------------*
-       testarSorteio9 section.
-
-
-               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5
-                   or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 or ws-num-sort1 = ws-num-apos9 then
-                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5
-                       or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 or ws-num-sort2 = ws-num-apos9 then
-                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5
-                           or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 or ws-num-sort3 = ws-num-apos9 then
-                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5
-                               or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 or ws-num-sort4 = ws-num-apos9 then
-                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5
-                                   or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 or ws-num-sort5 = ws-num-apos9 then
-                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5
-                                       or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 or ws-num-sort6 = ws-num-apos9 then
-                                       if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4 or ws-num-sort7 = ws-num-apos5
-                                           or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 or ws-num-sort7 = ws-num-apos9 then
-                                           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4 or ws-num-sort8 = ws-num-apos5
-                                               or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 or ws-num-sort8 = ws-num-apos9 then
-                                               if ws-num-sort9 = ws-num-apos1 or ws-num-sort9 = ws-num-apos2 or ws-num-sort9 = ws-num-apos3 or ws-num-sort9 = ws-num-apos4 or ws-num-sort9 = ws-num-apos5
-                                                   or ws-num-sort9 = ws-num-apos6 or ws-num-sort9 = ws-num-apos7 or ws-num-sort9 = ws-num-apos8 or ws-num-sort9 = ws-num-apos9 then
-
-                   display "Voce acertou !!! "
-                   set acertou to true
-               else
-                   continue
-               end-if
-
-               add 1 to ws-tentativas
-
-           .
-       testarSorteio9-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section para testar o acerto do sorteio
-      *>----------------------------------------------------------------*
-       testarSorteio10 section.
-
-
-               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5
-                   or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 or ws-num-sort1 = ws-num-apos9 or ws-num-sort1 = ws-num-apos10 then
-                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5
-                       or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 or ws-num-sort2 = ws-num-apos9 or ws-num-sort2 = ws-num-apos10 then
-                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5
-                           or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 or ws-num-sort3 = ws-num-apos9 or ws-num-sort3 = ws-num-apos10 then
-                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5
-                               or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 or ws-num-sort4 = ws-num-apos9 or ws-num-sort4 = ws-num-apos10 then
-                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5
-                                   or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 or ws-num-sort5 = ws-num-apos9 or ws-num-sort5 = ws-num-apos10 then
-                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5
-                                       or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 or ws-num-sort6 = ws-num-apos9 or ws-num-sort6 = ws-num-apos10 then
-                                       if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4 or ws-num-sort7 = ws-num-apos5
-                                           or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 or ws-num-sort7 = ws-num-apos9 or ws-num-sort7 = ws-num-apos10 then
-                                           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4 or ws-num-sort8 = ws-num-apos5
-                                               or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 or ws-num-sort8 = ws-num-apos9 or ws-num-sort8 = ws-num-apos10 then
-                                               if ws-num-sort9 = ws-num-apos1 or ws-num-sort9 = ws-num-apos2 or ws-num-sort9 = ws-num-apos3 or ws-num-sort9 = ws-num-apos4 or ws-num-sort9 = ws-num-apos5
-                                                   or ws-num-sort9 = ws-num-apos6 or ws-num-sort9 = ws-num-apos7 or ws-num-sort9 = ws-num-apos8 or ws-num-sort9 = ws-num-apos9 or ws-num-sort9 = ws-num-apos10 then
-                                                   if ws-num-sort10 = ws-num-apos1 or ws-num-sort10 = ws-num-apos2 or ws-num-sort10 = ws-num-apos3 or ws-num-sort10 = ws-num-apos4 or ws-num-sort10 = ws-num-apos5
-                                                       or ws-num-sort10 = ws-num-apos6 or ws-num-sort10 = ws-num-apos7 or ws-num-sort10 = ws-num-apos8 or ws-num-sort10 = ws-num-apos9 or ws-num-sort10 = ws-num-apos10 then
-                   move function current-date(9:6) to ws-hora-inicio  *> função para saber a hora final após ter acertado
-                   display "Voce acertou !!! "
-                   set acertou to true
-               else
-                   continue
-               end-if
-
-               add 1 to ws-tentativas
-
-           .
-       testarSorteio10-exit.
-           exit.
-
-
-      *>----------------------------------------------------------------*
-      *> Section de finalizacao do programa
-      *>----------------------------------------------------------------*
-       finaliza section.
-
-           display " "
-
-           display "Finalizando programa!!!"
-
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-
-
-
-
-
-
-
-
-
-
-
-
-
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "desafioLoteriaV1".
+       author. "Falande loiseau Etienne ".
+       installation. "PC".
+       date-written. 14/07/2020.
+       date-compiled. 14/07/2020.
+
+
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select f-historico
+               assign to "LOTHIST.DAT"
+               organization is line sequential
+               file status is ws-status-historico.
+
+           select f-checkpoint
+               assign to "LOTCKPT.DAT"
+               organization is line sequential
+               file status is ws-status-checkpoint.
+
+           select f-transacoes
+               assign to "LOTTRANS.DAT"
+               organization is line sequential
+               file status is ws-status-transacoes.
+
+           select f-rel-batch
+               assign to "LOTBATCH.RPT"
+               organization is line sequential
+               file status is ws-status-rel-batch.
+
+           select f-parametros
+               assign to "LOTPARAM.DAT"
+               organization is line sequential
+               file status is ws-status-parametros.
+
+           select f-auditoria
+               assign to "LOTAUDIT.LOG"
+               organization is line sequential
+               file status is ws-status-auditoria.
+
+           select f-oficial
+               assign to "LOTOFICIAL.DAT"
+               organization is line sequential
+               file status is ws-status-oficial.
+
+           select f-rel-confere
+               assign to "LOTCONFER.RPT"
+               organization is line sequential
+               file status is ws-status-rel-confere.
+
+       i-o-control.
+
+      *>Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+
+       fd  f-historico.
+           copy "loteriaHistorico.cpy".
+
+       fd  f-checkpoint.
+       01  reg-checkpoint.
+           05 ckpt-qtd-num-jogar                    pic 9(02).
+           05 ckpt-aposta                           pic x(29).
+           05 ckpt-sorteio                          pic x(29).
+           05 ckpt-tentativas                       pic 9(09).
+           05 ckpt-data-inicio                      pic 9(08).
+           05 ckpt-hora-inicio                      pic 9(06).
+
+       fd  f-transacoes.
+       01  reg-transacao.
+           05 trans-qtd-num-jogar                   pic 9(02).
+           05 trans-aposta                          pic x(29).
+
+       fd  f-rel-batch.
+       01  reg-relatorio-batch                      pic x(300).
+
+       fd  f-parametros.
+       01  reg-parametro.
+           05 param-qtd-min                         pic 9(02).
+           05 param-qtd-max                         pic 9(02).
+           05 param-num-min                         pic 9(02).
+           05 param-num-max                         pic 9(02).
+
+       fd  f-auditoria.
+       01  reg-auditoria                             pic x(160).
+
+       fd  f-oficial.
+       01  reg-oficial                               pic x(29).
+
+       fd  f-rel-confere.
+       01  reg-relatorio-confere                     pic x(132).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+
+       01  ws-sorteio.
+           05 ws-num-sort1                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort2                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort3                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort4                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort5                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort6                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort7                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort8                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort9                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-sort10                        pic 9(02) value zero.
+
+       01  ws-aposta.
+           05 ws-num-apos1                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos2                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos3                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos4                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos5                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos6                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos7                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos8                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos9                         pic 9(02) value zero.
+           05 filler                               pic x(01) value "-".
+           05 ws-num-apos10                        pic 9(02) value zero.
+
+       01  hora-atual.
+           05 ano                                  pic 9(04).
+           05 mes                                  pic 9(02).
+           05 dia                                  pic 9(02).
+           05 hora                                 pic 9(02).
+           05 minuto                               pic 9(02).
+           05 segundo                              pic 9(02).
+           05 centesimo-segundo                    pic 9(02).
+           05 diferenca-greenwich                  pic x(05).
+
+
+       01 ws-uso-comum.
+          05 qtd-num-jogar                         pic 9(02).
+          05 ws-tentativas                         pic 9(09).
+          05 ind                                   pic 9(02).
+       01 sorteio.
+          05  semente                              pic  9(08).
+          05  semente1                             pic  9(08).
+          05  num_random                           pic  9(01)V9999999.
+
+
+       01 ws-controle                              pic x(1).
+          88  trocou                               value "1".
+          88  nao_trocou                           value "2".
+          88  acertou                              value "3".
+          88  nao_acertou                          value "4".
+
+       01  ws-tempo.
+           05 ws-data-inicio                       pic 9(08).
+           05 ws-hora-inicio.
+              10 ws-hora-inic                      pic 9(02).
+              10 ws-minut-inic                     pic 9(02).
+              10 ws-seg-inic                       pic 9(02).
+           05 ws-data-fim                          pic 9(08).
+           05 ws-hora-final.
+              10 ws-hora-fim                       pic 9(02).
+              10 ws-minut-fim                      pic 9(02).
+              10 ws-seg-fim                        pic 9(02).
+           05 ws-difer-dias                        pic 9(04).
+           05 ws-difer-hora                        pic 9(02).
+           05 ws-difer-minut                       pic 9(02).
+           05 ws-difer-seg                         pic 9(02).
+           05 ws-segundos-totais                   pic 9(09).
+           05 ws-dia-juliano-inic                  pic 9(07).
+           05 ws-dia-juliano-fim                   pic 9(07).
+           05 ws-resto-seg                         pic 9(09).
+           05 ws-resto-seg2                        pic 9(09).
+
+      *>----------------------------------------------------------------*
+      *> Arquivo historico de apostas/sorteios (req 000)
+      *>----------------------------------------------------------------*
+       01  ws-status-historico                     pic x(02).
+       01  ws-hist-sequencia                       pic 9(04) value zero.
+
+      *>----------------------------------------------------------------*
+      *> Checkpoint/restart (req 001)
+      *>----------------------------------------------------------------*
+       01  ws-status-checkpoint                    pic x(02).
+       01  ws-checkpoint-intervalo                 pic 9(09) value 50000.
+       01  ws-retomando                            pic x(01) value "N".
+           88 retomando                                 value "S".
+       01  ws-resposta                             pic x(01).
+
+      *>----------------------------------------------------------------*
+      *> Modo de execucao / processamento batch (req 002)
+      *>----------------------------------------------------------------*
+       01  ws-modo-execucao                        pic 9(01).
+           88 modo-interativo                          value 1.
+           88 modo-batch                               value 2.
+           88 modo-conferencia                         value 3.
+       01  ws-status-transacoes                    pic x(02).
+       01  ws-status-rel-batch                     pic x(02).
+       01  ws-fim-transacoes                       pic x(01) value "N".
+           88 fim-transacoes                           value "S".
+
+      *>----------------------------------------------------------------*
+      *> Conferencia de apostas contra um sorteio oficial informado
+      *> externamente, em vez de simulado (req 009)
+      *>----------------------------------------------------------------*
+       01  ws-status-oficial                       pic x(02).
+       01  ws-status-rel-confere                    pic x(02).
+       01  ws-fim-oficial                          pic x(01) value "N".
+           88 fim-oficial                              value "S".
+       01  ws-fim-historico                        pic x(01) value "N".
+           88 fim-historico                             value "S".
+
+      *>----------------------------------------------------------------*
+      *> Apostas salvas em LOTHIST.DAT (req 000), carregadas em memoria
+      *> antes de serem conferidas (req 009). LOTHIST.DAT precisa estar
+      *> fechado para leitura antes de gravarHistorico poder reabri-lo
+      *> em modo extend para registrar o resultado de cada conferencia,
+      *> por isso a leitura e feita por completo primeiro. O limite de
+      *> 9999 apostas por execucao acompanha o mesmo limite ja existente
+      *> em ws-hist-sequencia.
+      *>----------------------------------------------------------------*
+       01  ws-ix-historico                         pic 9(04) value zero.
+       01  ws-qtd-apostas-historico                pic 9(04) value zero.
+       01  ws-historico-estourou                   pic x(01) value "N".
+           88 historico-estourou                       value "S".
+       01  ws-apostas-historico.
+           05 ws-aposta-historico occurs 1 to 9999 times
+                  depending on ws-qtd-apostas-historico.
+              10 ws-aposta-hist-qtd                pic 9(02).
+              10 ws-aposta-hist-valor               pic x(29).
+
+      *>----------------------------------------------------------------*
+      *> Parametros do jogo (req 005) - quantidade minima/maxima de
+      *> numeros que podem ser apostados e faixa de numeros do sorteio.
+      *> Carregados de LOTPARAM.DAT quando presente; na ausencia do
+      *> arquivo mantem-se os valores tradicionais (6 a 10 numeros, na
+      *> faixa de 1 a 60).
+      *>----------------------------------------------------------------*
+       01  ws-status-parametros                    pic x(02).
+       01  ws-parametros.
+           05 ws-param-qtd-min                     pic 9(02) value 6.
+           05 ws-param-qtd-max                     pic 9(02) value 10.
+           05 ws-param-num-min                     pic 9(02) value 1.
+           05 ws-param-num-max                     pic 9(02) value 60.
+
+      *>----------------------------------------------------------------*
+      *> Log de auditoria: toda entrada invalida rejeitada e todo
+      *> resultado final de uma rodada, com data/hora (req 006)
+      *>----------------------------------------------------------------*
+       01  ws-status-auditoria                     pic x(02).
+       01  ws-audit-mensagem                       pic x(130).
+
+      *>----------------------------------------------------------------*
+      *> Validacao da aposta recebida de um arquivo de lote/conferencia
+      *> (LOTTRANS.DAT/LOTHIST.DAT): numeros fora da faixa configurada
+      *> ou repetidos entre si tornam o acerto completo matematicamente
+      *> impossivel (testarSorteioN exige qtd-num-jogar numeros
+      *> distintos de ambos os lados), o que travaria o "perform until
+      *> acertou" para sempre (req 002/009).
+      *>----------------------------------------------------------------*
+       01  ws-aposta-lote-invalida                pic x(01).
+           88 aposta-lote-invalida                    value "S".
+           88 aposta-lote-valida                      value "N".
+
+      *>----------------------------------------------------------------*
+      *> Acompanhamento de acertos parciais enquanto o sorteio exato nao
+      *> e alcancado (req 008). ws-qtd-acertos e a quantidade de numeros
+      *> do sorteio atual contidos na aposta; ws-melhor-acertos e o
+      *> melhor resultado parcial da rodada corrente; ws-hist-acertos e
+      *> um histograma (indice = qtd-acertos + 1) de quantas tentativas
+      *> da rodada pararam em cada faixa de acerto.
+      *>----------------------------------------------------------------*
+       01  ws-qtd-acertos                          pic 9(02).
+       01  ws-melhor-acertos                       pic 9(02).
+       01  ws-faixa-num                            pic 9(02).
+       01  ws-hist-acertos.
+           05 ws-faixa-acertos occurs 11 times     pic 9(09) value zero.
+
+      *>----------------------------------------------------------------*
+      *> Codificacao compacta de ws-hist-acertos (um campo "Tnn=valor"
+      *> por faixa de acerto possivel, 0 a 10) usada para levar a
+      *> distribuicao completa de acertos parciais para o relatorio de
+      *> lote, que nao tem uma tela para exibir como exibirAcertosParciais
+      *> faz no modo interativo (req 008)
+      *>----------------------------------------------------------------*
+       01  ws-hist-acertos-blob                    pic x(153).
+       01  ws-hist-acertos-ptr                     pic 9(04).
+
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+
+      *>----Declaração de tela
+       screen section.
+
+
+      *>Declaração do corpo do programa
+
+      *>Crie um programa que receba uma aposta e sorteie 6 números aleatórios compreendidos
+      *>no subconjunto dos números inteiros no intervalo de 1 a 60.Uma oposta pode conter
+      *> entre 6 e 10 números compreendidos no subconjunto dos números inteiros no intervalo
+      *>de 1 a 60.O programa deve seguir sorteando até que os números sorteados sejam idênticos
+      *>aos números da aposta.
+      *>Imprimir os resultados da rodada:
+      *>    - Cada sorteio deve ser exibido na tela em uma linha;
+      *>    - Exibir a quantidade de tentativas até o acerto;
+      *>    - Exibir o tempo gasto até acertar a aposta.
+
+
+
+
+       procedure division.
+
+
+           perform inicializa.
+
+           evaluate true
+               when modo-batch
+                   perform processamentoBatch
+               when modo-conferencia
+                   perform processamentoConferencia
+               when other
+                   perform processamento
+           end-evaluate
+
+           perform finaliza.
+
+      *>----------------------------------------------------------------*
+      *> Inicilizacao de variaveis, abertura de arquivos
+      *> procedimentos que serao realizados apenas uma vez
+      *>----------------------------------------------------------------*
+
+       inicializa section.
+
+            move zero  to ws-tentativas
+            perform carregarParametros
+            perform identificarModo
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Carrega os parametros do jogo (quantidade min/max de numeros
+      *> apostaveis e faixa de numeros do sorteio) de LOTPARAM.DAT. Se o
+      *> arquivo nao existir, mantem os valores tradicionais definidos
+      *> em ws-parametros (req 005)
+      *>----------------------------------------------------------------*
+       carregarParametros section.
+
+           open input f-parametros
+           if ws-status-parametros = "00"
+               read f-parametros
+               if ws-status-parametros = "00"
+                   move param-qtd-min to ws-param-qtd-min
+                   move param-qtd-max to ws-param-qtd-max
+                   move param-num-min to ws-param-num-min
+                   move param-num-max to ws-param-num-max
+               end-if
+               close f-parametros
+           end-if
+
+      *>----------------------------------------------------------------*
+      *> Os paragrafos de sorteio (fazerApostaN/gerar-randomN/
+      *> testarSorteioN) so existem para qtd-num-jogar de 6 a 10, e um
+      *> sorteio sem repeticao de qtd-max numeros so e possivel se a
+      *> faixa de numeros comportar essa quantidade. ws-param-num-min
+      *> tambem nao pode ser menor que 1, pois todo accept/sorteio do
+      *> programa usa 0 como sentinela de "numero ainda nao informado/
+      *> sorteado" (ex.: "perform until ws-num-apos1 <> 0") - permitir 0
+      *> como numero valido faria esse 0 legitimo ser confundido com o
+      *> sentinela e travar o accept/retry loop para sempre. Um
+      *> LOTPARAM.DAT que viole qualquer uma dessas condicoes e
+      *> descartado e os valores tradicionais sao usados no lugar, para
+      *> nao deixar qtd-num-jogar chegar a processamento/
+      *> processarTransacaoBatch/processarTransacaoConferencia com uma
+      *> faixa sem paragrafo de sorteio correspondente.
+      *>----------------------------------------------------------------*
+           if  ws-param-qtd-min < 6
+           or  ws-param-qtd-max > 10
+           or  ws-param-qtd-min > ws-param-qtd-max
+           or  ws-param-num-min < 1
+           or  (ws-param-num-max - ws-param-num-min + 1) < ws-param-qtd-max
+               display "LOTPARAM.DAT com parametros incompativeis com o motor de sorteio (qtd-num-jogar deve ficar entre 6 e 10, num-min deve ser pelo menos 1, e a faixa de numeros deve comportar qtd-max numeros distintos); usando valores tradicionais."
+               move 6  to ws-param-qtd-min
+               move 10 to ws-param-qtd-max
+               move 1  to ws-param-num-min
+               move 60 to ws-param-num-max
+           end-if
+
+           .
+       carregarParametros-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Pergunta ao usuario se a rodada deve ser interativa ou em lote
+      *> contra o arquivo de transacoes LOTTRANS.DAT (req 002)
+      *>----------------------------------------------------------------*
+       identificarModo section.
+
+           display " "
+           display "Selecione o modo de execucao:"
+           display "1 - Interativo (simula sorteio ate acertar a aposta)"
+           display "2 - Batch (processa apostas do arquivo LOTTRANS.DAT)"
+           display "3 - Conferencia (confere LOTHIST.DAT contra o sorteio oficial de LOTOFICIAL.DAT)"
+           move zero to ws-modo-execucao
+           accept ws-modo-execucao
+           perform until modo-interativo or modo-batch or modo-conferencia
+               display "Opcao invalida"
+               accept ws-modo-execucao
+           end-perform
+
+           .
+       identificarModo-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para processar o programa
+      *>----------------------------------------------------------------*
+
+       processamento section.
+
+               perform verificarCheckpoint          *> Verifica se existe rodada interrompida para retomar
+
+               if not retomando
+                    display "Informe quantos numero voce quer apostar : "
+                    accept qtd-num-jogar
+
+                    if   qtd-num-jogar < ws-param-qtd-min
+                    or   qtd-num-jogar > ws-param-qtd-max then  *> Descatar numeros fora do intervalo
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                         to qtd-num-jogar
+                         perform until qtd-num-jogar >= ws-param-qtd-min
+                                   and qtd-num-jogar <= ws-param-qtd-max
+                             accept qtd-num-jogar
+                             if   qtd-num-jogar < ws-param-qtd-min
+                             or   qtd-num-jogar > ws-param-qtd-max then
+                                  display "Numero Invalido"
+                                  move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                                  perform gravarAuditoria
+                                  move 0                to qtd-num-jogar
+                             end-if
+                         end-perform
+                    end-if
+               end-if
+
+
+               if qtd-num-jogar = 6 then           *> Sorteio de 6 numeros
+                   if not retomando
+                       perform fazerApostas        *> Chamar section para fazer apostas
+                       set nao_acertou to true
+                       perform capturarHoraInicial
+                       perform zerarAcertosParciais
+                   end-if
+
+                   perform until acertou
+                       perform gerar-random6       *> Chamar section numero random
+                       perform testarSorteio6      *> Chamar section testar sorteio
+                       perform contarAcertos6      *> Acompanhar acertos parciais (req 008)
+                       display "Acertos parciais: " ws-qtd-acertos " de " qtd-num-jogar
+                           " (melhor ate agora: " ws-melhor-acertos ")"
+                       display "Numeros Sorteiados : "
+                       display " "
+                       display ws-sorteio
+                       if function mod(ws-tentativas, ws-checkpoint-intervalo) = 0
+                           perform gravarCheckpoint
+                       end-if
+                   end-perform
+                   perform capturarHoraFinal
+                   perform exibirAcertosParciais
+               end-if
+
+
+               if qtd-num-jogar = 7 then           *> Sorteio de 7 numeros
+                   if not retomando
+                       perform fazerApostas        *> Chamar section para fazer apostas
+                       perform fazerAposta7
+                       set nao_acertou to true
+                       perform capturarHoraInicial
+                       perform zerarAcertosParciais
+                   end-if
+
+                   perform until acertou
+                       perform gerar-random6       *> Chamar section numero random
+                       perform gerar-random7
+                       perform testarSorteio7      *> Chamar section testar sorteio
+                       perform contarAcertos7      *> Acompanhar acertos parciais (req 008)
+                       display "Acertos parciais: " ws-qtd-acertos " de " qtd-num-jogar
+                           " (melhor ate agora: " ws-melhor-acertos ")"
+                       display "Numeros Sorteiados : "
+                       display " "
+                       display ws-sorteio
+                       if function mod(ws-tentativas, ws-checkpoint-intervalo) = 0
+                           perform gravarCheckpoint
+                       end-if
+
+                   end-perform
+                   perform capturarHoraFinal
+                   perform exibirAcertosParciais
+
+               end-if
+
+               if qtd-num-jogar = 8 then           *> Sorteio de 8 numeros
+                   if not retomando
+                       perform fazerApostas        *> Chamar section para fazer apostas
+                       perform fazerAposta7
+                       perform fazerAposta8
+                       set nao_acertou to true
+                       perform capturarHoraInicial
+                       perform zerarAcertosParciais
+                   end-if
+
+                   perform until acertou
+                       perform gerar-random6       *> Chamar section numero random
+                       perform gerar-random7
+                       perform gerar-random8
+                       perform testarSorteio8      *> Chamar section testar sorteio
+                       perform contarAcertos8      *> Acompanhar acertos parciais (req 008)
+                       display "Acertos parciais: " ws-qtd-acertos " de " qtd-num-jogar
+                           " (melhor ate agora: " ws-melhor-acertos ")"
+                       display "Numeros Sorteiados : "
+                       display " "
+                       display ws-sorteio
+                       if function mod(ws-tentativas, ws-checkpoint-intervalo) = 0
+                           perform gravarCheckpoint
+                       end-if
+
+                   end-perform
+                   perform capturarHoraFinal
+                   perform exibirAcertosParciais
+               end-if
+
+               if qtd-num-jogar = 9 then           *> Sorteio de 9 numeros
+                   if not retomando
+                       perform fazerApostas        *> Chamar section para fazer apostas
+                       perform fazerAposta7
+                       perform fazerAposta8
+                       perform fazerAposta9
+                       set nao_acertou to true
+                       perform capturarHoraInicial
+                       perform zerarAcertosParciais
+                   end-if
+
+                   perform until acertou
+                       perform gerar-random6       *> Chamar section numero random
+                       perform gerar-random7
+                       perform gerar-random8
+                       perform gerar-random9
+                       perform testarSorteio9      *> Chamar section testar sorteio
+                       perform contarAcertos9      *> Acompanhar acertos parciais (req 008)
+                       display "Acertos parciais: " ws-qtd-acertos " de " qtd-num-jogar
+                           " (melhor ate agora: " ws-melhor-acertos ")"
+                       display "Numeros Sorteiados : "
+                       display " "
+                       display ws-sorteio
+                       if function mod(ws-tentativas, ws-checkpoint-intervalo) = 0
+                           perform gravarCheckpoint
+                       end-if
+
+                   end-perform
+                   perform capturarHoraFinal
+                   perform exibirAcertosParciais
+               end-if
+
+               if qtd-num-jogar = 10 then          *> Sorteio de 10 numeros
+                   if not retomando
+                       perform fazerApostas        *> Chamar section para fazer apostas
+                       perform fazerAposta7
+                       perform fazerAposta8
+                       perform fazerAposta9
+                       perform fazerAposta10
+                       set nao_acertou to true
+                       perform capturarHoraInicial
+                       perform zerarAcertosParciais
+                   end-if
+
+                   perform until acertou
+                       perform gerar-random6       *> Chamar section numero random
+                       perform gerar-random7
+                       perform gerar-random8
+                       perform gerar-random9
+                       perform gerar-random10
+                       perform testarSorteio10     *> Chamar section testar sorteio
+                       perform contarAcertos10     *> Acompanhar acertos parciais (req 008)
+                       display "Acertos parciais: " ws-qtd-acertos " de " qtd-num-jogar
+                           " (melhor ate agora: " ws-melhor-acertos ")"
+                       display "Numeros Sorteiados : "
+                       display " "
+                       display ws-sorteio
+                       if function mod(ws-tentativas, ws-checkpoint-intervalo) = 0
+                           perform gravarCheckpoint
+                       end-if
+
+                   end-perform
+                   perform capturarHoraFinal
+                   perform exibirAcertosParciais
+               end-if
+
+               display erase
+               perform tempo-gasto                 *> o tempo gasto até acertar
+               display "Levou " ws-difer-dias " dia(s), " ws-difer-hora " Hrs, "
+               display ws-difer-minut " min e "
+               display ws-difer-seg " seg (" ws-segundos-totais " segundos no total) para acertar."
+               display "Numeros Apostados : "
+               display " "
+               display ws-aposta
+               display " "
+               display "Numeros Sorteiados : "
+               display " "
+               display ws-sorteio
+               display " "
+               display "Tentativas ate o acerto " ws-tentativas  *> Quantidade de sorteio até acerta a aposta
+
+               perform gravarHistorico              *> Grava o resultado da rodada no historico
+
+               move spaces to ws-audit-mensagem
+               string "RESULTADO QTD=" qtd-num-jogar
+                   " APOSTA=" ws-aposta
+                   " SORTEIO=" ws-sorteio
+                   " TENTATIVAS=" ws-tentativas
+                   delimited by size into ws-audit-mensagem
+               perform gravarAuditoria
+
+               perform removerCheckpoint             *> Rodada concluida, descarta o checkpoint
+               move "N" to ws-retomando
+
+           .
+       processamento-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Section para apostas
+      *>----------------------------------------------------------------*
+       fazerApostas section.
+
+           display "Faca sua aposta"
+
+           accept ws-num-apos1
+           if   ws-num-apos1 < ws-param-num-min
+           or   ws-num-apos1 > ws-param-num-max then *> Descatar numero fora do intervalo
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0 to ws-num-apos1
+                perform until ws-num-apos1 <> 0
+                    accept ws-num-apos1
+                    if   ws-num-apos1 < ws-param-num-min
+                    or   ws-num-apos1 > ws-param-num-max then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos1
+                    end-if
+                end-perform
+           end-if
+
+           accept ws-num-apos2
+           if   ws-num-apos2 < ws-param-num-min
+           or   ws-num-apos2 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos2 = ws-num-apos1 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0 to ws-num-apos2
+                perform until ws-num-apos2 <> 0
+                    accept ws-num-apos2
+                    if   ws-num-apos2 < ws-param-num-min
+                    or   ws-num-apos2 > ws-param-num-max
+                    or   ws-num-apos2 = ws-num-apos1 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos2
+                    end-if
+                end-perform
+           end-if
+
+           accept ws-num-apos3
+           if   ws-num-apos3 < ws-param-num-min
+           or   ws-num-apos3 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos3 = ws-num-apos1
+           or   ws-num-apos3 = ws-num-apos2 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos3
+                perform until ws-num-apos3 <> 0
+                    accept ws-num-apos3
+                    if   ws-num-apos3 < ws-param-num-min
+                    or   ws-num-apos3 > ws-param-num-max
+                    or   ws-num-apos3 = ws-num-apos1
+                    or   ws-num-apos3 = ws-num-apos2 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos3
+                    end-if
+                end-perform
+           end-if
+
+           accept ws-num-apos4
+           if   ws-num-apos4 < ws-param-num-min
+           or   ws-num-apos4 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos4 = ws-num-apos1
+           or   ws-num-apos4 = ws-num-apos2
+           or   ws-num-apos4 = ws-num-apos3 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                              to ws-num-apos4
+                perform until ws-num-apos4 <> 0
+                    accept ws-num-apos4
+                    if   ws-num-apos4 < ws-param-num-min
+                    or   ws-num-apos4 > ws-param-num-max
+                    or   ws-num-apos4 = ws-num-apos1
+                    or   ws-num-apos4 = ws-num-apos2
+                    or   ws-num-apos4 = ws-num-apos3 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos4
+                    end-if
+                end-perform
+           end-if
+
+           accept ws-num-apos5
+           if   ws-num-apos5 < ws-param-num-min
+           or   ws-num-apos5 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos5 = ws-num-apos1
+           or   ws-num-apos5 = ws-num-apos2
+           or   ws-num-apos5 = ws-num-apos3
+           or   ws-num-apos5 = ws-num-apos4 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos5
+                perform until ws-num-apos5 <> 0
+                    accept ws-num-apos5
+                    if   ws-num-apos5 < ws-param-num-min
+                    or   ws-num-apos5 > ws-param-num-max
+                    or   ws-num-apos5 = ws-num-apos1
+                    or   ws-num-apos5 = ws-num-apos2
+                    or   ws-num-apos5 = ws-num-apos3
+                    or   ws-num-apos5 = ws-num-apos4 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos5
+                    end-if
+                end-perform
+           end-if
+
+           accept ws-num-apos6
+           if   ws-num-apos6 < ws-param-num-min
+           or   ws-num-apos6 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos6 = ws-num-apos1
+           or   ws-num-apos6 = ws-num-apos2
+           or   ws-num-apos6 = ws-num-apos3
+           or   ws-num-apos6 = ws-num-apos4
+           or   ws-num-apos6 = ws-num-apos5 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos6
+                perform until ws-num-apos6 <> 0
+                    accept ws-num-apos6
+                    if   ws-num-apos6 < ws-param-num-min
+                    or   ws-num-apos6 > ws-param-num-max
+                    or   ws-num-apos6 = ws-num-apos1
+                    or   ws-num-apos6 = ws-num-apos2
+                    or   ws-num-apos6 = ws-num-apos3
+                    or   ws-num-apos6 = ws-num-apos4
+                    or   ws-num-apos6 = ws-num-apos5 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos6
+                    end-if
+                end-perform
+           end-if
+             .
+       fazerApostas-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Section para apostas
+      *>----------------------------------------------------------------*
+       fazerAposta7 section.
+
+           accept ws-num-apos7
+           if   ws-num-apos7 < ws-param-num-min
+           or   ws-num-apos7 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos7 = ws-num-apos1
+           or   ws-num-apos7 = ws-num-apos2
+           or   ws-num-apos7 = ws-num-apos3
+           or   ws-num-apos7 = ws-num-apos4
+           or   ws-num-apos7 = ws-num-apos5
+           or   ws-num-apos7 = ws-num-apos6 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos7
+                perform until ws-num-apos7 <> 0
+                    accept ws-num-apos7
+                    if   ws-num-apos7 < ws-param-num-min
+                    or   ws-num-apos7 > ws-param-num-max
+                    or   ws-num-apos7 = ws-num-apos1
+                    or   ws-num-apos7 = ws-num-apos2
+                    or   ws-num-apos7 = ws-num-apos3
+                    or   ws-num-apos7 = ws-num-apos4
+                    or   ws-num-apos7 = ws-num-apos5
+                    or   ws-num-apos7 = ws-num-apos6 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos7
+                    end-if
+                end-perform
+           end-if
+             .
+       fazerAposta7-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Section para apostas
+      *>----------------------------------------------------------------*
+       fazerAposta8 section.
+
+           accept ws-num-apos8
+           if   ws-num-apos8 < ws-param-num-min
+           or   ws-num-apos8 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos8 = ws-num-apos1
+           or   ws-num-apos8 = ws-num-apos2
+           or   ws-num-apos8 = ws-num-apos3
+           or   ws-num-apos8 = ws-num-apos4
+           or   ws-num-apos8 = ws-num-apos5
+           or   ws-num-apos8 = ws-num-apos6
+           or   ws-num-apos8 = ws-num-apos7 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos8
+                perform until ws-num-apos8 <> 0
+                    accept ws-num-apos8
+                    if   ws-num-apos8 < ws-param-num-min
+                    or   ws-num-apos8 > ws-param-num-max
+                    or   ws-num-apos8 = ws-num-apos1
+                    or   ws-num-apos8 = ws-num-apos2
+                    or   ws-num-apos8 = ws-num-apos3
+                    or   ws-num-apos8 = ws-num-apos4
+                    or   ws-num-apos8 = ws-num-apos5
+                    or   ws-num-apos8 = ws-num-apos6
+                    or   ws-num-apos8 = ws-num-apos7 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos8
+                    end-if
+                end-perform
+           end-if
+             .
+       fazerAposta8-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para apostas
+      *>----------------------------------------------------------------*
+       fazerAposta9 section.
+
+
+           accept ws-num-apos9
+           if   ws-num-apos9 < ws-param-num-min
+           or   ws-num-apos9 > ws-param-num-max                  *> Descatar numero fora do intervalo
+           or   ws-num-apos9 = ws-num-apos1
+           or   ws-num-apos9 = ws-num-apos2
+           or   ws-num-apos9 = ws-num-apos3
+           or   ws-num-apos9 = ws-num-apos4
+           or   ws-num-apos9 = ws-num-apos5
+           or   ws-num-apos9 = ws-num-apos6
+           or   ws-num-apos9 = ws-num-apos7
+           or   ws-num-apos9 = ws-num-apos8 then   *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos9
+                perform until ws-num-apos9 <> 0
+                    accept ws-num-apos9
+                    if   ws-num-apos9 < ws-param-num-min
+                    or   ws-num-apos9 > ws-param-num-max
+                    or   ws-num-apos9 = ws-num-apos1
+                    or   ws-num-apos9 = ws-num-apos2
+                    or   ws-num-apos9 = ws-num-apos3
+                    or   ws-num-apos9 = ws-num-apos4
+                    or   ws-num-apos9 = ws-num-apos5
+                    or   ws-num-apos9 = ws-num-apos6
+                    or   ws-num-apos9 = ws-num-apos7
+                    or   ws-num-apos9 = ws-num-apos8 then
+                         display "Numero Invalido"
+                         move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                         perform gravarAuditoria
+                         move 0                    to ws-num-apos9
+                    end-if
+                end-perform
+           end-if
+             .
+       fazerAposta9-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para apostas
+      *>----------------------------------------------------------------*
+       fazerAposta10 section.
+
+           accept ws-num-apos10
+           if   ws-num-apos10 < ws-param-num-min
+           or   ws-num-apos10 > ws-param-num-max                 *> Descatar numero fora do intervalo
+           or   ws-num-apos10 = ws-num-apos1
+           or   ws-num-apos10 = ws-num-apos2
+           or   ws-num-apos10 = ws-num-apos3
+           or   ws-num-apos10 = ws-num-apos4
+           or   ws-num-apos10 = ws-num-apos5
+           or   ws-num-apos10 = ws-num-apos6
+           or   ws-num-apos10 = ws-num-apos7
+           or   ws-num-apos10 = ws-num-apos8
+           or   ws-num-apos10 = ws-num-apos9 then  *> Descatar numeros iguais
+                display "Numero Invalido"
+                move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                perform gravarAuditoria
+                move 0                             to ws-num-apos10
+                perform until ws-num-apos10 <> 0
+                    accept ws-num-apos10
+                    if   ws-num-apos10 < ws-param-num-min
+                    or   ws-num-apos10 > ws-param-num-max
+                    or   ws-num-apos10 = ws-num-apos1
+                    or   ws-num-apos10 = ws-num-apos2
+                    or   ws-num-apos10 = ws-num-apos3
+                    or   ws-num-apos10 = ws-num-apos4
+                    or   ws-num-apos10 = ws-num-apos5
+                    or   ws-num-apos10 = ws-num-apos6
+                    or   ws-num-apos10 = ws-num-apos7
+                    or   ws-num-apos10 = ws-num-apos8
+                    or   ws-num-apos10 = ws-num-apos9 then
+                        display "Numero Invalido"
+                        move "Entrada invalida rejeitada (Numero Invalido)" to ws-audit-mensagem
+                        perform gravarAuditoria
+                        move 0                     to ws-num-apos10
+                    end-if
+                end-perform
+           end-if
+
+             .
+       fazerAposta10-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para gerar numero aleatorio
+      *>----------------------------------------------------------------*
+       gerar-random6 section.
+           initialize ws-sorteio
+
+           perform until ws-num-sort1 <> 0         *> sorteiando numeros dentro do intervalo
+               perform semente-delay
+               compute  ws-num-sort1 =  ws-param-num-min + function random(semente) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           perform until ws-num-sort2 <> 0 and ws-num-sort1
+               perform semente-delay
+               compute  ws-num-sort2 =  ws-param-num-min + function random(semente + ws-num-sort1) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           perform until ws-num-sort3 <> 0 and ws-num-sort1 and ws-num-sort2
+               perform semente-delay
+               compute  ws-num-sort3 =  ws-param-num-min + function random(semente + ws-num-sort2) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           perform until ws-num-sort4 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+               perform semente-delay
+               compute  ws-num-sort4 =  ws-param-num-min + function random(semente + ws-num-sort3) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           perform until ws-num-sort5 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+                                         and ws-num-sort4
+               perform semente-delay
+               compute  ws-num-sort5 =  ws-param-num-min + function random(semente + ws-num-sort4) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           perform until ws-num-sort6 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+                                         and ws-num-sort4 and ws-num-sort5
+               perform semente-delay
+               compute  ws-num-sort6 =  ws-param-num-min + function random(semente + ws-num-sort5) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           .
+       gerar-random6-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para gerar numero aleatorio
+      *>----------------------------------------------------------------*
+       gerar-random7 section.
+
+
+           perform until ws-num-sort7 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+                                           and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
+               perform semente-delay
+               compute  ws-num-sort7 =  ws-param-num-min + function random(semente + ws-num-sort6) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           .
+       gerar-random7-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para gerar numero aleatorio
+      *>----------------------------------------------------------------*
+       gerar-random8 section.
+
+           perform until ws-num-sort8 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+                                           and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
+                                           and ws-num-sort7
+               perform semente-delay
+               compute  ws-num-sort8 =  ws-param-num-min + function random(semente + ws-num-sort7) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           .
+       gerar-random8-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para gerar numero aleatorio
+      *>----------------------------------------------------------------*
+       gerar-random9 section.
+
+           perform until ws-num-sort9 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+                                           and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
+                                           and ws-num-sort7 and ws-num-sort8
+               perform semente-delay
+               compute  ws-num-sort9 =  ws-param-num-min + function random(semente + ws-num-sort8) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           .
+       gerar-random9-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para gerar numero aleatorio
+      *>----------------------------------------------------------------*
+       gerar-random10 section.
+
+           perform until ws-num-sort10 <> 0 and ws-num-sort1 and ws-num-sort2 and ws-num-sort3
+                                            and ws-num-sort4 and ws-num-sort5 and ws-num-sort6
+                                            and ws-num-sort7 and ws-num-sort8 and ws-num-sort9
+               perform semente-delay
+               compute  ws-num-sort10 =  ws-param-num-min + function random(semente + ws-num-sort9) * (ws-param-num-max - ws-param-num-min + 1)
+           end-perform
+
+           .
+       gerar-random10-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Valida se a aposta de 6 numeros recebida de um arquivo de lote
+      *> esta dentro da faixa configurada e nao contem numeros repetidos
+      *> entre si (req 002/009)
+      *>----------------------------------------------------------------*
+       validarApostaLote6 section.
+
+           set aposta-lote-valida to true
+
+           if  ws-num-apos1 < ws-param-num-min or ws-num-apos1 > ws-param-num-max
+               or ws-num-apos2 < ws-param-num-min or ws-num-apos2 > ws-param-num-max
+               or ws-num-apos3 < ws-param-num-min or ws-num-apos3 > ws-param-num-max
+               or ws-num-apos4 < ws-param-num-min or ws-num-apos4 > ws-param-num-max
+               or ws-num-apos5 < ws-param-num-min or ws-num-apos5 > ws-param-num-max
+               or ws-num-apos6 < ws-param-num-min or ws-num-apos6 > ws-param-num-max then
+               set aposta-lote-invalida to true
+           end-if
+
+           if not aposta-lote-invalida
+               if  ws-num-apos1 = ws-num-apos2 or ws-num-apos1 = ws-num-apos3 or ws-num-apos1 = ws-num-apos4
+                   or ws-num-apos1 = ws-num-apos5 or ws-num-apos1 = ws-num-apos6
+                   or ws-num-apos2 = ws-num-apos3 or ws-num-apos2 = ws-num-apos4 or ws-num-apos2 = ws-num-apos5
+                   or ws-num-apos2 = ws-num-apos6
+                   or ws-num-apos3 = ws-num-apos4 or ws-num-apos3 = ws-num-apos5 or ws-num-apos3 = ws-num-apos6
+                   or ws-num-apos4 = ws-num-apos5 or ws-num-apos4 = ws-num-apos6
+                   or ws-num-apos5 = ws-num-apos6 then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           .
+       validarApostaLote6-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Valida se a aposta de 7 numeros recebida de um arquivo de lote
+      *> esta dentro da faixa configurada e nao contem numeros repetidos
+      *> entre si (req 002/009)
+      *>----------------------------------------------------------------*
+       validarApostaLote7 section.
+
+           perform validarApostaLote6
+
+           if not aposta-lote-invalida
+               if  ws-num-apos7 < ws-param-num-min or ws-num-apos7 > ws-param-num-max then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           if not aposta-lote-invalida
+               if  ws-num-apos7 = ws-num-apos1 or ws-num-apos7 = ws-num-apos2 or ws-num-apos7 = ws-num-apos3
+                   or ws-num-apos7 = ws-num-apos4 or ws-num-apos7 = ws-num-apos5 or ws-num-apos7 = ws-num-apos6 then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           .
+       validarApostaLote7-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Valida se a aposta de 8 numeros recebida de um arquivo de lote
+      *> esta dentro da faixa configurada e nao contem numeros repetidos
+      *> entre si (req 002/009)
+      *>----------------------------------------------------------------*
+       validarApostaLote8 section.
+
+           perform validarApostaLote7
+
+           if not aposta-lote-invalida
+               if  ws-num-apos8 < ws-param-num-min or ws-num-apos8 > ws-param-num-max then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           if not aposta-lote-invalida
+               if  ws-num-apos8 = ws-num-apos1 or ws-num-apos8 = ws-num-apos2 or ws-num-apos8 = ws-num-apos3
+                   or ws-num-apos8 = ws-num-apos4 or ws-num-apos8 = ws-num-apos5 or ws-num-apos8 = ws-num-apos6
+                   or ws-num-apos8 = ws-num-apos7 then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           .
+       validarApostaLote8-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Valida se a aposta de 9 numeros recebida de um arquivo de lote
+      *> esta dentro da faixa configurada e nao contem numeros repetidos
+      *> entre si (req 002/009)
+      *>----------------------------------------------------------------*
+       validarApostaLote9 section.
+
+           perform validarApostaLote8
+
+           if not aposta-lote-invalida
+               if  ws-num-apos9 < ws-param-num-min or ws-num-apos9 > ws-param-num-max then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           if not aposta-lote-invalida
+               if  ws-num-apos9 = ws-num-apos1 or ws-num-apos9 = ws-num-apos2 or ws-num-apos9 = ws-num-apos3
+                   or ws-num-apos9 = ws-num-apos4 or ws-num-apos9 = ws-num-apos5 or ws-num-apos9 = ws-num-apos6
+                   or ws-num-apos9 = ws-num-apos7 or ws-num-apos9 = ws-num-apos8 then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           .
+       validarApostaLote9-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Valida se a aposta de 10 numeros recebida de um arquivo de lote
+      *> esta dentro da faixa configurada e nao contem numeros repetidos
+      *> entre si (req 002/009)
+      *>----------------------------------------------------------------*
+       validarApostaLote10 section.
+
+           perform validarApostaLote9
+
+           if not aposta-lote-invalida
+               if  ws-num-apos10 < ws-param-num-min or ws-num-apos10 > ws-param-num-max then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           if not aposta-lote-invalida
+               if  ws-num-apos10 = ws-num-apos1 or ws-num-apos10 = ws-num-apos2 or ws-num-apos10 = ws-num-apos3
+                   or ws-num-apos10 = ws-num-apos4 or ws-num-apos10 = ws-num-apos5 or ws-num-apos10 = ws-num-apos6
+                   or ws-num-apos10 = ws-num-apos7 or ws-num-apos10 = ws-num-apos8 or ws-num-apos10 = ws-num-apos9 then
+                   set aposta-lote-invalida to true
+               end-if
+           end-if
+
+           .
+       validarApostaLote10-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *>   Rotina para atrasar cada sorteio
+      *>----------------------------------------------------------------*
+
+       semente-delay section.                      *> delay de 1 centésimo de segundo
+           perform 10 times
+               accept semente1 from time
+               move semente1                       to semente
+               perform until semente > semente1
+                   accept semente from time
+               end-perform
+           end-perform
+           .
+       semente-delay-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Marca a data/hora de inicio de uma rodada (req 003)
+      *>----------------------------------------------------------------*
+       capturarHoraInicial section.
+
+           move function current-date(1:8) to ws-data-inicio
+           move function current-date(9:6) to ws-hora-inicio
+
+           .
+       capturarHoraInicial-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Marca a data/hora em que a rodada terminou (req 003)
+      *>----------------------------------------------------------------*
+       capturarHoraFinal section.
+
+           move function current-date(1:8) to ws-data-fim
+           move function current-date(9:6) to ws-hora-final
+
+           .
+       capturarHoraFinal-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Section para calcular o tempo gasto. Reescrita (req 003) para
+      *> tratar corretamente rodadas que atravessam a meia-noite: usa a
+      *> data (nao so a hora) de inicio/fim via FUNCTION INTEGER-OF-DATE
+      *> para obter o total de segundos decorridos sem risco de borrow
+      *> incorreto ou diferenca negativa, e decompoe esse total em
+      *> dias/horas/minutos/segundos.
+      *>----------------------------------------------------------------*
+       tempo-gasto section.
+
+           compute ws-dia-juliano-inic = function integer-of-date(ws-data-inicio)
+           compute ws-dia-juliano-fim  = function integer-of-date(ws-data-fim)
+
+           compute ws-segundos-totais =
+               (ws-dia-juliano-fim - ws-dia-juliano-inic) * 86400
+               + (ws-hora-fim * 3600 + ws-minut-fim * 60 + ws-seg-fim)
+               - (ws-hora-inic * 3600 + ws-minut-inic * 60 + ws-seg-inic)
+
+           compute ws-difer-dias  = ws-segundos-totais / 86400
+           compute ws-resto-seg   = function mod(ws-segundos-totais, 86400)
+           compute ws-difer-hora  = ws-resto-seg / 3600
+           compute ws-resto-seg2  = function mod(ws-resto-seg, 3600)
+           compute ws-difer-minut = ws-resto-seg2 / 60
+           compute ws-difer-seg   = function mod(ws-resto-seg2, 60)
+
+           .
+       tempo-gasto-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para testar o acerto do sorteio
+      *>----------------------------------------------------------------*
+       testarSorteio6 section.
+
+               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3
+                   or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 then
+                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3
+                       or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 then
+                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3
+                           or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 then
+                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3
+                               or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 then
+                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3
+                                   or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 then
+                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3
+                                       or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 then
+
+                   display "Voce acertou !!! "
+                   set acertou to true
+               else
+                   continue
+               end-if
+
+               add 1 to ws-tentativas
+
+           .
+       testarSorteio6-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Conta quantos dos numeros sorteados constam na aposta, mesmo
+      *> quando o sorteio nao bate por completo, e atualiza o melhor
+      *> resultado parcial e o histograma de acertos da rodada (req 008)
+      *>----------------------------------------------------------------*
+       contarAcertos6 section.
+
+           move zero to ws-qtd-acertos
+
+           if ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3
+               or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3
+               or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3
+               or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3
+               or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3
+               or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3
+               or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6
+               add 1 to ws-qtd-acertos
+           end-if
+
+           if ws-qtd-acertos > ws-melhor-acertos
+               move ws-qtd-acertos to ws-melhor-acertos
+           end-if
+           add 1 to ws-faixa-acertos(ws-qtd-acertos + 1)
+
+           .
+       contarAcertos6-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para testar o acerto do sorteio
+      *>----------------------------------------------------------------*
+       testarSorteio7 section.
+
+
+               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4
+                   or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 then
+                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4
+                       or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 then
+                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4
+                           or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 then
+                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4
+                               or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 then
+                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4
+                                   or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 then
+                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4
+                                       or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 then
+                                       if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4
+                                           or ws-num-sort7 = ws-num-apos5 or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 then
+
+                   display "Voce acertou !!! "
+                   set acertou to true
+               else
+                   continue
+               end-if
+
+               add 1 to ws-tentativas
+
+           .
+       testarSorteio7-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Conta quantos dos numeros sorteados constam na aposta, mesmo
+      *> quando o sorteio nao bate por completo, e atualiza o melhor
+      *> resultado parcial e o histograma de acertos da rodada (req 008)
+      *>----------------------------------------------------------------*
+       contarAcertos7 section.
+
+           move zero to ws-qtd-acertos
+
+           if ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4
+               or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4
+               or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4
+               or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4
+               or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4
+               or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4
+               or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4
+               or ws-num-sort7 = ws-num-apos5 or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7
+               add 1 to ws-qtd-acertos
+           end-if
+
+           if ws-qtd-acertos > ws-melhor-acertos
+               move ws-qtd-acertos to ws-melhor-acertos
+           end-if
+           add 1 to ws-faixa-acertos(ws-qtd-acertos + 1)
+
+           .
+       contarAcertos7-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para testar o acerto do sorteio
+      *>----------------------------------------------------------------*
+       testarSorteio8 section.
+
+
+               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4
+                   or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 then
+                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4
+                       or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 then
+                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4
+                           or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 then
+                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4
+                               or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 then
+                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4
+                                   or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 then
+                                       if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4
+                                       or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 then
+                                           if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4
+                                           or ws-num-sort7 = ws-num-apos5 or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 then
+                                               if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4
+                                                   or ws-num-sort8 = ws-num-apos5 or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 then
+
+
+                   display "Voce acertou !!! "
+                   set acertou to true
+               else
+                   continue
+               end-if
+
+               add 1 to ws-tentativas
+
+           .
+       testarSorteio8-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Conta quantos dos numeros sorteados constam na aposta, mesmo
+      *> quando o sorteio nao bate por completo, e atualiza o melhor
+      *> resultado parcial e o histograma de acertos da rodada (req 008)
+      *>----------------------------------------------------------------*
+       contarAcertos8 section.
+
+           move zero to ws-qtd-acertos
+
+           if ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4
+               or ws-num-sort1 = ws-num-apos5 or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4
+               or ws-num-sort2 = ws-num-apos5 or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4
+               or ws-num-sort3 = ws-num-apos5 or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4
+               or ws-num-sort4 = ws-num-apos5 or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4
+               or ws-num-sort5 = ws-num-apos5 or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4
+               or ws-num-sort6 = ws-num-apos5 or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4
+               or ws-num-sort7 = ws-num-apos5 or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4
+               or ws-num-sort8 = ws-num-apos5 or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8
+               add 1 to ws-qtd-acertos
+           end-if
+
+           if ws-qtd-acertos > ws-melhor-acertos
+               move ws-qtd-acertos to ws-melhor-acertos
+           end-if
+           add 1 to ws-faixa-acertos(ws-qtd-acertos + 1)
+
+           .
+       contarAcertos8-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para testar o acerto do sorteio
+      *>----------------------------------------------------------------*
+       testarSorteio9 section.
+
+
+               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5
+                   or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 or ws-num-sort1 = ws-num-apos9 then
+                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5
+                       or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 or ws-num-sort2 = ws-num-apos9 then
+                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5
+                           or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 or ws-num-sort3 = ws-num-apos9 then
+                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5
+                               or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 or ws-num-sort4 = ws-num-apos9 then
+                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5
+                                   or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 or ws-num-sort5 = ws-num-apos9 then
+                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5
+                                       or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 or ws-num-sort6 = ws-num-apos9 then
+                                       if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4 or ws-num-sort7 = ws-num-apos5
+                                           or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 or ws-num-sort7 = ws-num-apos9 then
+                                           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4 or ws-num-sort8 = ws-num-apos5
+                                               or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 or ws-num-sort8 = ws-num-apos9 then
+                                               if ws-num-sort9 = ws-num-apos1 or ws-num-sort9 = ws-num-apos2 or ws-num-sort9 = ws-num-apos3 or ws-num-sort9 = ws-num-apos4 or ws-num-sort9 = ws-num-apos5
+                                                   or ws-num-sort9 = ws-num-apos6 or ws-num-sort9 = ws-num-apos7 or ws-num-sort9 = ws-num-apos8 or ws-num-sort9 = ws-num-apos9 then
+
+                   display "Voce acertou !!! "
+                   set acertou to true
+               else
+                   continue
+               end-if
+
+               add 1 to ws-tentativas
+
+           .
+       testarSorteio9-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Conta quantos dos numeros sorteados constam na aposta, mesmo
+      *> quando o sorteio nao bate por completo, e atualiza o melhor
+      *> resultado parcial e o histograma de acertos da rodada (req 008)
+      *>----------------------------------------------------------------*
+       contarAcertos9 section.
+
+           move zero to ws-qtd-acertos
+
+           if ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5
+               or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 or ws-num-sort1 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5
+               or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 or ws-num-sort2 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5
+               or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 or ws-num-sort3 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5
+               or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 or ws-num-sort4 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5
+               or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 or ws-num-sort5 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5
+               or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 or ws-num-sort6 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4 or ws-num-sort7 = ws-num-apos5
+               or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 or ws-num-sort7 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4 or ws-num-sort8 = ws-num-apos5
+               or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 or ws-num-sort8 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort9 = ws-num-apos1 or ws-num-sort9 = ws-num-apos2 or ws-num-sort9 = ws-num-apos3 or ws-num-sort9 = ws-num-apos4 or ws-num-sort9 = ws-num-apos5
+               or ws-num-sort9 = ws-num-apos6 or ws-num-sort9 = ws-num-apos7 or ws-num-sort9 = ws-num-apos8 or ws-num-sort9 = ws-num-apos9
+               add 1 to ws-qtd-acertos
+           end-if
+
+           if ws-qtd-acertos > ws-melhor-acertos
+               move ws-qtd-acertos to ws-melhor-acertos
+           end-if
+           add 1 to ws-faixa-acertos(ws-qtd-acertos + 1)
+
+           .
+       contarAcertos9-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section para testar o acerto do sorteio
+      *>----------------------------------------------------------------*
+       testarSorteio10 section.
+
+
+               if  ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5
+                   or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 or ws-num-sort1 = ws-num-apos9 or ws-num-sort1 = ws-num-apos10 then
+                   if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5
+                       or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 or ws-num-sort2 = ws-num-apos9 or ws-num-sort2 = ws-num-apos10 then
+                       if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5
+                           or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 or ws-num-sort3 = ws-num-apos9 or ws-num-sort3 = ws-num-apos10 then
+                           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5
+                               or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 or ws-num-sort4 = ws-num-apos9 or ws-num-sort4 = ws-num-apos10 then
+                               if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5
+                                   or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 or ws-num-sort5 = ws-num-apos9 or ws-num-sort5 = ws-num-apos10 then
+                                   if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5
+                                       or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 or ws-num-sort6 = ws-num-apos9 or ws-num-sort6 = ws-num-apos10 then
+                                       if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4 or ws-num-sort7 = ws-num-apos5
+                                           or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 or ws-num-sort7 = ws-num-apos9 or ws-num-sort7 = ws-num-apos10 then
+                                           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4 or ws-num-sort8 = ws-num-apos5
+                                               or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 or ws-num-sort8 = ws-num-apos9 or ws-num-sort8 = ws-num-apos10 then
+                                               if ws-num-sort9 = ws-num-apos1 or ws-num-sort9 = ws-num-apos2 or ws-num-sort9 = ws-num-apos3 or ws-num-sort9 = ws-num-apos4 or ws-num-sort9 = ws-num-apos5
+                                                   or ws-num-sort9 = ws-num-apos6 or ws-num-sort9 = ws-num-apos7 or ws-num-sort9 = ws-num-apos8 or ws-num-sort9 = ws-num-apos9 or ws-num-sort9 = ws-num-apos10 then
+                                                   if ws-num-sort10 = ws-num-apos1 or ws-num-sort10 = ws-num-apos2 or ws-num-sort10 = ws-num-apos3 or ws-num-sort10 = ws-num-apos4 or ws-num-sort10 = ws-num-apos5
+                                                       or ws-num-sort10 = ws-num-apos6 or ws-num-sort10 = ws-num-apos7 or ws-num-sort10 = ws-num-apos8 or ws-num-sort10 = ws-num-apos9 or ws-num-sort10 = ws-num-apos10 then
+                   display "Voce acertou !!! "
+                   set acertou to true
+               else
+                   continue
+               end-if
+
+               add 1 to ws-tentativas
+
+           .
+       testarSorteio10-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Conta quantos dos numeros sorteados constam na aposta, mesmo
+      *> quando o sorteio nao bate por completo, e atualiza o melhor
+      *> resultado parcial e o histograma de acertos da rodada (req 008)
+      *>----------------------------------------------------------------*
+       contarAcertos10 section.
+
+           move zero to ws-qtd-acertos
+
+           if ws-num-sort1 = ws-num-apos1 or ws-num-sort1 = ws-num-apos2 or ws-num-sort1 = ws-num-apos3 or ws-num-sort1 = ws-num-apos4 or ws-num-sort1 = ws-num-apos5
+               or ws-num-sort1 = ws-num-apos6 or ws-num-sort1 = ws-num-apos7 or ws-num-sort1 = ws-num-apos8 or ws-num-sort1 = ws-num-apos9 or ws-num-sort1 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort2 = ws-num-apos1 or ws-num-sort2 = ws-num-apos2 or ws-num-sort2 = ws-num-apos3 or ws-num-sort2 = ws-num-apos4 or ws-num-sort2 = ws-num-apos5
+               or ws-num-sort2 = ws-num-apos6 or ws-num-sort2 = ws-num-apos7 or ws-num-sort2 = ws-num-apos8 or ws-num-sort2 = ws-num-apos9 or ws-num-sort2 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort3 = ws-num-apos1 or ws-num-sort3 = ws-num-apos2 or ws-num-sort3 = ws-num-apos3 or ws-num-sort3 = ws-num-apos4 or ws-num-sort3 = ws-num-apos5
+               or ws-num-sort3 = ws-num-apos6 or ws-num-sort3 = ws-num-apos7 or ws-num-sort3 = ws-num-apos8 or ws-num-sort3 = ws-num-apos9 or ws-num-sort3 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort4 = ws-num-apos1 or ws-num-sort4 = ws-num-apos2 or ws-num-sort4 = ws-num-apos3 or ws-num-sort4 = ws-num-apos4 or ws-num-sort4 = ws-num-apos5
+               or ws-num-sort4 = ws-num-apos6 or ws-num-sort4 = ws-num-apos7 or ws-num-sort4 = ws-num-apos8 or ws-num-sort4 = ws-num-apos9 or ws-num-sort4 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort5 = ws-num-apos1 or ws-num-sort5 = ws-num-apos2 or ws-num-sort5 = ws-num-apos3 or ws-num-sort5 = ws-num-apos4 or ws-num-sort5 = ws-num-apos5
+               or ws-num-sort5 = ws-num-apos6 or ws-num-sort5 = ws-num-apos7 or ws-num-sort5 = ws-num-apos8 or ws-num-sort5 = ws-num-apos9 or ws-num-sort5 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort6 = ws-num-apos1 or ws-num-sort6 = ws-num-apos2 or ws-num-sort6 = ws-num-apos3 or ws-num-sort6 = ws-num-apos4 or ws-num-sort6 = ws-num-apos5
+               or ws-num-sort6 = ws-num-apos6 or ws-num-sort6 = ws-num-apos7 or ws-num-sort6 = ws-num-apos8 or ws-num-sort6 = ws-num-apos9 or ws-num-sort6 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort7 = ws-num-apos1 or ws-num-sort7 = ws-num-apos2 or ws-num-sort7 = ws-num-apos3 or ws-num-sort7 = ws-num-apos4 or ws-num-sort7 = ws-num-apos5
+               or ws-num-sort7 = ws-num-apos6 or ws-num-sort7 = ws-num-apos7 or ws-num-sort7 = ws-num-apos8 or ws-num-sort7 = ws-num-apos9 or ws-num-sort7 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort8 = ws-num-apos1 or ws-num-sort8 = ws-num-apos2 or ws-num-sort8 = ws-num-apos3 or ws-num-sort8 = ws-num-apos4 or ws-num-sort8 = ws-num-apos5
+               or ws-num-sort8 = ws-num-apos6 or ws-num-sort8 = ws-num-apos7 or ws-num-sort8 = ws-num-apos8 or ws-num-sort8 = ws-num-apos9 or ws-num-sort8 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort9 = ws-num-apos1 or ws-num-sort9 = ws-num-apos2 or ws-num-sort9 = ws-num-apos3 or ws-num-sort9 = ws-num-apos4 or ws-num-sort9 = ws-num-apos5
+               or ws-num-sort9 = ws-num-apos6 or ws-num-sort9 = ws-num-apos7 or ws-num-sort9 = ws-num-apos8 or ws-num-sort9 = ws-num-apos9 or ws-num-sort9 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+           if ws-num-sort10 = ws-num-apos1 or ws-num-sort10 = ws-num-apos2 or ws-num-sort10 = ws-num-apos3 or ws-num-sort10 = ws-num-apos4 or ws-num-sort10 = ws-num-apos5
+               or ws-num-sort10 = ws-num-apos6 or ws-num-sort10 = ws-num-apos7 or ws-num-sort10 = ws-num-apos8 or ws-num-sort10 = ws-num-apos9 or ws-num-sort10 = ws-num-apos10
+               add 1 to ws-qtd-acertos
+           end-if
+
+           if ws-qtd-acertos > ws-melhor-acertos
+               move ws-qtd-acertos to ws-melhor-acertos
+           end-if
+           add 1 to ws-faixa-acertos(ws-qtd-acertos + 1)
+
+           .
+       contarAcertos10-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Reinicia os acumuladores de acertos parciais no inicio de uma
+      *> nova rodada (req 008)
+      *>----------------------------------------------------------------*
+       zerarAcertosParciais section.
+
+           move zero to ws-melhor-acertos
+           move zero to ws-hist-acertos
+
+           .
+       zerarAcertosParciais-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Exibe, ao final da rodada, o melhor resultado parcial obtido e
+      *> quantas tentativas pararam em cada faixa de acerto (req 008)
+      *>----------------------------------------------------------------*
+       exibirAcertosParciais section.
+
+           display "Melhor resultado parcial antes do acerto final : " ws-melhor-acertos
+               " de " qtd-num-jogar
+           display "Distribuicao de acertos por tentativa:"
+           perform varying ind from 1 by 1 until ind > qtd-num-jogar + 1
+               if ws-faixa-acertos(ind) > 0
+                   compute ws-faixa-num = ind - 1
+                   display "  " ws-faixa-num " acerto(s) : " ws-faixa-acertos(ind)
+               end-if
+           end-perform
+
+           .
+       exibirAcertosParciais-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Monta em ws-hist-acertos-blob a distribuicao completa de
+      *> acertos parciais (ws-hist-acertos) no formato compacto
+      *> "T00=nnnnnnnnn T01=nnnnnnnnn ...", para uso no relatorio de
+      *> lote (req 008)
+      *>----------------------------------------------------------------*
+       montarHistAcertosBlob section.
+
+           move spaces to ws-hist-acertos-blob
+           move 1 to ws-hist-acertos-ptr
+
+           perform varying ind from 1 by 1 until ind > 11
+               compute ws-faixa-num = ind - 1
+               if ind > 1
+                   string " " delimited by size
+                       into ws-hist-acertos-blob
+                       with pointer ws-hist-acertos-ptr
+               end-if
+               string "T" delimited by size
+                   ws-faixa-num delimited by size
+                   "=" delimited by size
+                   ws-faixa-acertos(ind) delimited by size
+                   into ws-hist-acertos-blob
+                   with pointer ws-hist-acertos-ptr
+           end-perform
+
+           .
+       montarHistAcertosBlob-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Grava o resultado da rodada (aposta, sorteio e tentativas) no
+      *> arquivo historico, para que a rodada sobreviva ao fim do
+      *> programa (req 000)
+      *>----------------------------------------------------------------*
+       gravarHistorico section.
+
+           initialize reg-historico
+           add 1 to ws-hist-sequencia
+           move function current-date(1:4)  to hist-ano
+           move function current-date(5:2)  to hist-mes
+           move function current-date(7:2)  to hist-dia
+           move function current-date(9:2)  to hist-hora
+           move function current-date(11:2) to hist-minuto
+           move function current-date(13:2) to hist-segundo
+           move function current-date(15:2) to hist-centesimo
+           move ws-hist-sequencia            to hist-sequencia
+           evaluate true
+               when modo-batch
+                   set hist-modo-batch        to true
+               when modo-conferencia
+                   set hist-modo-conferencia  to true
+               when other
+                   set hist-modo-interativo   to true
+           end-evaluate
+           move qtd-num-jogar                to hist-qtd-num-jogar
+           move ws-aposta                    to hist-aposta
+           move ws-sorteio                   to hist-sorteio
+           move ws-tentativas                to hist-tentativas
+           move ws-difer-dias                to hist-elapsed-dias
+           move ws-difer-hora                to hist-elapsed-horas
+           move ws-difer-minut               to hist-elapsed-minutos
+           move ws-difer-seg                 to hist-elapsed-segundos
+           move ws-segundos-totais           to hist-elapsed-seg-total
+
+           open extend f-historico
+           if ws-status-historico not = "00"
+               open output f-historico
+           end-if
+           write reg-historico
+           close f-historico
+
+           .
+       gravarHistorico-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Grava uma linha no log de auditoria LOTAUDIT.LOG, com a data e
+      *> hora atuais seguidas da mensagem deixada em ws-audit-mensagem
+      *> pelo chamador (entrada invalida rejeitada ou resultado final de
+      *> uma rodada) (req 006)
+      *>----------------------------------------------------------------*
+       gravarAuditoria section.
+
+           move spaces to reg-auditoria
+           string function current-date(1:4) "-" function current-date(5:2)
+               "-" function current-date(7:2) " " function current-date(9:2)
+               ":" function current-date(11:2) ":" function current-date(13:2)
+               " " ws-audit-mensagem
+               delimited by size into reg-auditoria
+
+           open extend f-auditoria
+           if ws-status-auditoria not = "00"
+               open output f-auditoria
+           end-if
+           write reg-auditoria
+           close f-auditoria
+
+           move spaces to ws-audit-mensagem
+
+           .
+       gravarAuditoria-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Verifica se existe um checkpoint de uma rodada interrompida e,
+      *> caso o usuario confirme, restaura a aposta/sorteio/tentativas
+      *> para retomar a rodada do ponto onde parou (req 001)
+      *>----------------------------------------------------------------*
+       verificarCheckpoint section.
+
+           move "N" to ws-retomando
+
+           open input f-checkpoint
+           if ws-status-checkpoint = "00"
+               read f-checkpoint
+               if ws-status-checkpoint = "00"
+               and ckpt-qtd-num-jogar not = zero
+                   display "Foi encontrada uma rodada interrompida."
+                   display "Deseja retomar de onde parou (S/N) ? "
+                   accept ws-resposta
+                   if function upper-case(ws-resposta) = "S"
+                       move ckpt-qtd-num-jogar to qtd-num-jogar
+                       move ckpt-aposta        to ws-aposta
+                       move ckpt-sorteio       to ws-sorteio
+                       move ckpt-tentativas    to ws-tentativas
+                       move ckpt-data-inicio   to ws-data-inicio
+                       move ckpt-hora-inicio   to ws-hora-inicio
+                       set nao_acertou         to true
+                       move "S"                to ws-retomando
+                   end-if
+               end-if
+               close f-checkpoint
+           end-if
+
+           .
+       verificarCheckpoint-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Grava o estado atual da rodada em andamento, para que possa
+      *> ser retomada caso o programa seja interrompido (req 001)
+      *>----------------------------------------------------------------*
+       gravarCheckpoint section.
+
+           move qtd-num-jogar  to ckpt-qtd-num-jogar
+           move ws-aposta      to ckpt-aposta
+           move ws-sorteio     to ckpt-sorteio
+           move ws-tentativas  to ckpt-tentativas
+           move ws-data-inicio to ckpt-data-inicio
+           move ws-hora-inicio to ckpt-hora-inicio
+
+           open output f-checkpoint
+           write reg-checkpoint
+           close f-checkpoint
+
+           .
+       gravarCheckpoint-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Descarta o checkpoint de uma rodada ja concluida (req 001)
+      *>----------------------------------------------------------------*
+       removerCheckpoint section.
+
+           initialize reg-checkpoint
+           open output f-checkpoint
+           write reg-checkpoint
+           close f-checkpoint
+
+           .
+       removerCheckpoint-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Le o arquivo de transacoes LOTTRANS.DAT (quantidade + numeros
+      *> apostados, no mesmo formato de ws-aposta) e processa cada
+      *> aposta em sequencia, sem intervencao do usuario, gravando o
+      *> resultado de cada uma em LOTBATCH.RPT (req 002)
+      *>----------------------------------------------------------------*
+       processamentoBatch section.
+
+           move "N" to ws-fim-transacoes
+
+           open input f-transacoes
+           if ws-status-transacoes not = "00"
+               display "Arquivo de transacoes LOTTRANS.DAT nao encontrado"
+           else
+               open extend f-rel-batch
+               if ws-status-rel-batch not = "00"
+                   open output f-rel-batch
+               end-if
+
+               perform until fim-transacoes
+                   read f-transacoes
+                       at end
+                           set fim-transacoes to true
+                       not at end
+                           perform processarTransacaoBatch
+                   end-read
+               end-perform
+
+               close f-transacoes
+               close f-rel-batch
+               display "Processamento em lote concluido. Relatorio em LOTBATCH.RPT"
+           end-if
+
+           .
+       processamentoBatch-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Processa uma transacao do arquivo de lote: sorteia ate acertar
+      *> a aposta lida (sem accept), grava no historico e registra o
+      *> resultado em LOTBATCH.RPT (req 002)
+      *>----------------------------------------------------------------*
+       processarTransacaoBatch section.
+
+           move trans-qtd-num-jogar to qtd-num-jogar
+           move trans-aposta        to ws-aposta
+
+           if qtd-num-jogar < ws-param-qtd-min or qtd-num-jogar > ws-param-qtd-max
+               move spaces to reg-relatorio-batch
+               string "APOSTA IGNORADA (quantidade invalida): " trans-aposta
+                   delimited by size into reg-relatorio-batch
+               write reg-relatorio-batch
+
+               move spaces to ws-audit-mensagem
+               string "ENTRADA INVALIDA (batch) QTD=" trans-qtd-num-jogar
+                   " APOSTA=" trans-aposta
+                   delimited by size into ws-audit-mensagem
+               perform gravarAuditoria
+           else
+               evaluate qtd-num-jogar
+                   when 6
+                       perform validarApostaLote6
+                   when 7
+                       perform validarApostaLote7
+                   when 8
+                       perform validarApostaLote8
+                   when 9
+                       perform validarApostaLote9
+                   when 10
+                       perform validarApostaLote10
+               end-evaluate
+
+               if aposta-lote-invalida
+                   move spaces to reg-relatorio-batch
+                   string "APOSTA IGNORADA (numeros invalidos ou repetidos): " trans-aposta
+                       delimited by size into reg-relatorio-batch
+                   write reg-relatorio-batch
+
+                   move spaces to ws-audit-mensagem
+                   string "ENTRADA INVALIDA (batch, numeros) QTD=" trans-qtd-num-jogar
+                       " APOSTA=" trans-aposta
+                       delimited by size into ws-audit-mensagem
+                   perform gravarAuditoria
+               else
+               move zero to ws-tentativas
+               set nao_acertou to true
+               perform capturarHoraInicial
+               perform zerarAcertosParciais
+
+               evaluate qtd-num-jogar
+                   when 6
+                       perform until acertou
+                           perform gerar-random6
+                           perform testarSorteio6
+                           perform contarAcertos6
+                       end-perform
+                   when 7
+                       perform until acertou
+                           perform gerar-random6
+                           perform gerar-random7
+                           perform testarSorteio7
+                           perform contarAcertos7
+                       end-perform
+                   when 8
+                       perform until acertou
+                           perform gerar-random6
+                           perform gerar-random7
+                           perform gerar-random8
+                           perform testarSorteio8
+                           perform contarAcertos8
+                       end-perform
+                   when 9
+                       perform until acertou
+                           perform gerar-random6
+                           perform gerar-random7
+                           perform gerar-random8
+                           perform gerar-random9
+                           perform testarSorteio9
+                           perform contarAcertos9
+                       end-perform
+                   when 10
+                       perform until acertou
+                           perform gerar-random6
+                           perform gerar-random7
+                           perform gerar-random8
+                           perform gerar-random9
+                           perform gerar-random10
+                           perform testarSorteio10
+                           perform contarAcertos10
+                       end-perform
+               end-evaluate
+
+               perform capturarHoraFinal
+               perform tempo-gasto
+               perform gravarHistorico
+               perform montarHistAcertosBlob
+
+               move spaces to reg-relatorio-batch
+               string "APOSTA=" trans-aposta
+                   " SORTEIO=" ws-sorteio
+                   " TENTATIVAS=" ws-tentativas
+                   " SEGUNDOS=" ws-segundos-totais
+                   " MELHOR_PARCIAL=" ws-melhor-acertos
+                   " HIST=" ws-hist-acertos-blob
+                   delimited by size into reg-relatorio-batch
+               write reg-relatorio-batch
+
+               move spaces to ws-audit-mensagem
+               string "RESULTADO QTD=" qtd-num-jogar
+                   " APOSTA=" ws-aposta
+                   " SORTEIO=" ws-sorteio
+                   " TENTATIVAS=" ws-tentativas
+                   delimited by size into ws-audit-mensagem
+               perform gravarAuditoria
+               end-if
+           end-if
+
+           .
+       processarTransacaoBatch-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Modo de conferencia: ao inves de simular um sorteio, le o
+      *> resultado oficial informado externamente (LOTOFICIAL.DAT, no
+      *> mesmo formato de ws-sorteio) e confere contra ele cada aposta
+      *> ja salva no historico LOTHIST.DAT (req 000), gravando o
+      *> resultado em LOTCONFER.RPT (req 009). O historico e carregado
+      *> por completo em ws-apostas-historico antes de conferir a
+      *> primeira aposta, porque gravarHistorico precisa reabrir
+      *> LOTHIST.DAT em modo extend para registrar o resultado de cada
+      *> conferencia, o que nao seria possivel com o arquivo ainda
+      *> aberto para leitura.
+      *>----------------------------------------------------------------*
+       processamentoConferencia section.
+
+           move "N" to ws-fim-oficial
+
+           open input f-oficial
+           if ws-status-oficial not = "00"
+               display "Arquivo de sorteio oficial LOTOFICIAL.DAT nao encontrado"
+           else
+               read f-oficial
+                   at end
+                       set fim-oficial to true
+               end-read
+               close f-oficial
+
+               if fim-oficial
+                   display "Arquivo de sorteio oficial LOTOFICIAL.DAT esta vazio"
+               else
+                   move reg-oficial to ws-sorteio
+
+                   move zero to ws-qtd-apostas-historico
+                   move "N" to ws-fim-historico
+                   move "N" to ws-historico-estourou
+                   open input f-historico
+                   if ws-status-historico not = "00"
+                       display "Arquivo de historico LOTHIST.DAT nao encontrado"
+                   else
+                       perform until fim-historico
+                           read f-historico
+                               at end
+                                   set fim-historico to true
+                               not at end
+                                   if not hist-modo-conferencia
+                                       if ws-qtd-apostas-historico < 9999
+                                           add 1 to ws-qtd-apostas-historico
+                                           move hist-qtd-num-jogar to
+                                               ws-aposta-hist-qtd(ws-qtd-apostas-historico)
+                                           move hist-aposta to
+                                               ws-aposta-hist-valor(ws-qtd-apostas-historico)
+                                       else
+                                           set historico-estourou to true
+                                       end-if
+                                   end-if
+                           end-read
+                       end-perform
+                       close f-historico
+
+                       if historico-estourou
+                           display "AVISO: LOTHIST.DAT tem mais de 9999 apostas para conferir; apenas as 9999 primeiras foram carregadas nesta execucao."
+                           move spaces to ws-audit-mensagem
+                           string "AVISO (conferencia) LOTHIST.DAT excede 9999 apostas; apostas alem do limite nao foram conferidas nesta execucao"
+                               delimited by size into ws-audit-mensagem
+                           perform gravarAuditoria
+                       end-if
+
+                       if ws-qtd-apostas-historico = 0
+                           display "Nenhuma aposta salva em LOTHIST.DAT para conferir"
+                       else
+                           open extend f-rel-confere
+                           if ws-status-rel-confere not = "00"
+                               open output f-rel-confere
+                           end-if
+
+                           perform varying ws-ix-historico from 1 by 1
+                                   until ws-ix-historico > ws-qtd-apostas-historico
+                               perform processarTransacaoConferencia
+                           end-perform
+
+                           close f-rel-confere
+                           display "Conferencia concluida. Relatorio em LOTCONFER.RPT"
+                       end-if
+                   end-if
+               end-if
+           end-if
+
+           .
+       processamentoConferencia-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Confere uma aposta do historico (ws-apostas-historico, indice
+      *> ws-ix-historico) contra o sorteio oficial ja carregado em
+      *> ws-sorteio, usando a mesma logica de testarSorteioN/
+      *> contarAcertosN das demais modalidades, sem sortear numero
+      *> algum (req 009)
+      *>----------------------------------------------------------------*
+       processarTransacaoConferencia section.
+
+           move ws-aposta-hist-qtd(ws-ix-historico)   to qtd-num-jogar
+           move ws-aposta-hist-valor(ws-ix-historico) to ws-aposta
+
+           if qtd-num-jogar < ws-param-qtd-min or qtd-num-jogar > ws-param-qtd-max
+               move spaces to reg-relatorio-confere
+               string "APOSTA IGNORADA (quantidade invalida): " ws-aposta
+                   delimited by size into reg-relatorio-confere
+               write reg-relatorio-confere
+
+               move spaces to ws-audit-mensagem
+               string "ENTRADA INVALIDA (conferencia) QTD=" qtd-num-jogar
+                   " APOSTA=" ws-aposta
+                   delimited by size into ws-audit-mensagem
+               perform gravarAuditoria
+           else
+               move zero to ws-tentativas
+               set nao_acertou to true
+               perform zerarAcertosParciais
+
+               evaluate qtd-num-jogar
+                   when 6
+                       perform testarSorteio6
+                       perform contarAcertos6
+                   when 7
+                       perform testarSorteio7
+                       perform contarAcertos7
+                   when 8
+                       perform testarSorteio8
+                       perform contarAcertos8
+                   when 9
+                       perform testarSorteio9
+                       perform contarAcertos9
+                   when 10
+                       perform testarSorteio10
+                       perform contarAcertos10
+               end-evaluate
+
+               move zero to ws-difer-dias ws-difer-hora ws-difer-minut
+                            ws-difer-seg  ws-segundos-totais
+               perform gravarHistorico
+
+               move spaces to reg-relatorio-confere
+               if acertou
+                   string "APOSTA=" ws-aposta
+                       " SORTEIO=" ws-sorteio
+                       " RESULTADO=GANHOU"
+                       " ACERTOS=" ws-qtd-acertos
+                       delimited by size into reg-relatorio-confere
+               else
+                   string "APOSTA=" ws-aposta
+                       " SORTEIO=" ws-sorteio
+                       " RESULTADO=PERDEU"
+                       " ACERTOS=" ws-qtd-acertos
+                       delimited by size into reg-relatorio-confere
+               end-if
+               write reg-relatorio-confere
+
+               move spaces to ws-audit-mensagem
+               string "CONFERENCIA QTD=" qtd-num-jogar
+                   " APOSTA=" ws-aposta
+                   " SORTEIO=" ws-sorteio
+                   " ACERTOS=" ws-qtd-acertos
+                   delimited by size into ws-audit-mensagem
+               perform gravarAuditoria
+           end-if
+
+           .
+       processarTransacaoConferencia-exit.
+           exit.
+
+
+      *>----------------------------------------------------------------*
+      *> Section de finalizacao do programa
+      *>----------------------------------------------------------------*
+       finaliza section.
+
+           display " "
+
+           display "Finalizando programa!!!"
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+
+
+
+
+
+
+
+
+
+
+
+
+
