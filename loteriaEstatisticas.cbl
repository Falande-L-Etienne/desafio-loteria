@@ -0,0 +1,173 @@
+      $set sourceformat"free"
+
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "loteriaEstatisticas".
+       author. "Falande loiseau Etienne ".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+       input-output section.
+       file-control.
+
+           select f-historico
+               assign to "LOTHIST.DAT"
+               organization is line sequential
+               file status is ws-status-historico.
+
+      *>Declaração de variáveis
+       data division.
+
+       file section.
+
+       fd  f-historico.
+           copy "loteriaHistorico.cpy".
+
+       working-storage section.
+
+       01  ws-status-historico                     pic x(02).
+
+       01  ws-fim-historico                        pic x(01) value "N".
+           88 fim-historico                             value "S".
+
+      *>----------------------------------------------------------------*
+      *> Acumuladores por quantidade de numeros apostados (1 a 10), usado
+      *> pelo relatorio de medias/minimo/maximo de tentativas e tempo
+      *> gasto, agrupado por qtd-num-jogar (req 004)
+      *>----------------------------------------------------------------*
+       01  ws-grupos.
+           05 ws-grupo occurs 10 times.
+              10 grp-qtd-registros                 pic 9(09) value zero.
+              10 grp-soma-tentativas                pic 9(18) value zero.
+              10 grp-min-tentativas                 pic 9(09) value zero.
+              10 grp-max-tentativas                 pic 9(09) value zero.
+              10 grp-soma-segundos                  pic 9(18) value zero.
+
+       01  ix                                      pic 9(02).
+       01  ws-media-tentativas                     pic 9(09)v99.
+       01  ws-media-segundos                       pic 9(09)v99.
+
+       procedure division.
+
+           perform inicializa
+           perform lerHistorico
+           perform exibirRelatorio
+           perform finaliza
+
+           .
+
+      *>----------------------------------------------------------------*
+      *> Abre o arquivo de historico
+      *>----------------------------------------------------------------*
+       inicializa section.
+
+           open input f-historico
+
+           .
+       inicializa-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Le todos os registros do historico, acumulando por quantidade
+      *> de numeros apostados (hist-qtd-num-jogar)
+      *>----------------------------------------------------------------*
+       lerHistorico section.
+
+           if ws-status-historico = "00"
+               move "N" to ws-fim-historico
+               perform until fim-historico
+                   read f-historico
+                       at end
+                           set fim-historico to true
+                       not at end
+                           perform acumularRegistro
+                   end-read
+               end-perform
+               close f-historico
+           else
+               display "Arquivo de historico LOTHIST.DAT nao encontrado."
+           end-if
+
+           .
+       lerHistorico-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Acumula um registro do historico no grupo correspondente a sua
+      *> quantidade de numeros apostados. Registros de conferencia
+      *> (hist-modo-conferencia, req 009) nao sao rodadas simuladas - nao
+      *> tem tentativas nem tempo decorrido reais (ambos gravados como
+      *> zero) - por isso ficam de fora das medias de tentativas/tempo,
+      *> senao arrastariam essas medias para baixo sem representar uma
+      *> convergencia de verdade.
+      *>----------------------------------------------------------------*
+       acumularRegistro section.
+
+           move hist-qtd-num-jogar to ix
+           if not hist-modo-conferencia
+           and ix >= 1 and ix <= 10
+               add 1 to grp-qtd-registros(ix)
+               add hist-tentativas to grp-soma-tentativas(ix)
+               add hist-elapsed-seg-total to grp-soma-segundos(ix)
+               if grp-qtd-registros(ix) = 1
+                   move hist-tentativas to grp-min-tentativas(ix)
+                   move hist-tentativas to grp-max-tentativas(ix)
+               else
+                   if hist-tentativas < grp-min-tentativas(ix)
+                       move hist-tentativas to grp-min-tentativas(ix)
+                   end-if
+                   if hist-tentativas > grp-max-tentativas(ix)
+                       move hist-tentativas to grp-max-tentativas(ix)
+                   end-if
+               end-if
+           end-if
+
+           .
+       acumularRegistro-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Exibe o relatorio de estatisticas agrupado por qtd-num-jogar
+      *>----------------------------------------------------------------*
+       exibirRelatorio section.
+
+           display " "
+           display "Estatisticas de execucoes por quantidade de numeros apostados"
+           display "---------------------------------------------------------------"
+           perform varying ix from 1 by 1 until ix > 10
+               if grp-qtd-registros(ix) > 0
+                   compute ws-media-tentativas =
+                       grp-soma-tentativas(ix) / grp-qtd-registros(ix)
+                   compute ws-media-segundos =
+                       grp-soma-segundos(ix) / grp-qtd-registros(ix)
+                   display "Quantidade de numeros  : " ix
+                   display "  Execucoes registradas : " grp-qtd-registros(ix)
+                   display "  Tentativas media       : " ws-media-tentativas
+                   display "  Tentativas minima      : " grp-min-tentativas(ix)
+                   display "  Tentativas maxima      : " grp-max-tentativas(ix)
+                   display "  Tempo medio (segundos) : " ws-media-segundos
+                   display " "
+               end-if
+           end-perform
+
+           .
+       exibirRelatorio-exit.
+           exit.
+
+      *>----------------------------------------------------------------*
+      *> Section de finalizacao do programa
+      *>----------------------------------------------------------------*
+       finaliza section.
+
+           display "Finalizando programa!!!"
+
+           Stop run
+           .
+       finaliza-exit.
+           exit.
