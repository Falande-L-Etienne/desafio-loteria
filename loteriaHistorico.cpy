@@ -0,0 +1,28 @@
+      *>----------------------------------------------------------------*
+      *> Copybook do registro do arquivo historico de apostas/sorteios
+      *> Compartilhado entre desafioLoteriaV1 e loteriaEstatisticas
+      *>----------------------------------------------------------------*
+       01  reg-historico.
+           05 hist-chave.
+              10 hist-data-hora.
+                 15 hist-ano                        pic 9(04).
+                 15 hist-mes                        pic 9(02).
+                 15 hist-dia                        pic 9(02).
+                 15 hist-hora                       pic 9(02).
+                 15 hist-minuto                     pic 9(02).
+                 15 hist-segundo                    pic 9(02).
+                 15 hist-centesimo                  pic 9(02).
+              10 hist-sequencia                     pic 9(04).
+           05 hist-modo-origem                      pic x(01).
+              88 hist-modo-interativo                value "I".
+              88 hist-modo-batch                      value "B".
+              88 hist-modo-conferencia                value "C".
+           05 hist-qtd-num-jogar                    pic 9(02).
+           05 hist-aposta                           pic x(29).
+           05 hist-sorteio                          pic x(29).
+           05 hist-tentativas                       pic 9(09).
+           05 hist-elapsed-dias                     pic 9(04).
+           05 hist-elapsed-horas                    pic 9(02).
+           05 hist-elapsed-minutos                  pic 9(02).
+           05 hist-elapsed-segundos                 pic 9(02).
+           05 hist-elapsed-seg-total                pic 9(09).
